@@ -0,0 +1,192 @@
+***********************************************************************
+*                                                                     *
+*   HCAZM  -  MAIN MENU MAP FOR THE HCAZ FRONT-END TRANSACTION       *
+*                                                                     *
+*   ONE NUMBERED-OPTION SCREEN THAT HCAZ SENDS/RECEIVES AND THEN     *
+*   USES TO XCTL TO THE RIGHT BACK-END TRANSACTION.  MSGO CARRIES     *
+*   BACK A "PLEASE ENTER A VALID OPTION" STYLE MESSAGE WHEN HCAZ      *
+*   RE-DISPLAYS THE MENU AFTER A BAD SELECTION.                      *
+*                                                                     *
+***********************************************************************
+HCAZM    DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET),                                  X
+               EXTATT=YES,                                           X
+               TERM=3270-2
+*
+HCAZM1   DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+TITLE    DFHMDF POS=(1,30),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,BRT),                                    X
+               INITIAL='HEALTH CLINIC MAIN MENU'
+*
+OPT1     DFHMDF POS=(3,5),                                           X
+               LENGTH=40,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='1.  ADD PATIENT'
+OPT2     DFHMDF POS=(4,5),                                           X
+               LENGTH=40,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='2.  INQUIRE PATIENT'
+OPT3     DFHMDF POS=(5,5),                                           X
+               LENGTH=40,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='3.  ADD MEDICATION'
+OPT4     DFHMDF POS=(6,5),                                           X
+               LENGTH=40,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='4.  ADD VISIT'
+OPT5     DFHMDF POS=(7,5),                                           X
+               LENGTH=40,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='5.  UPDATE PATIENT'
+OPT6     DFHMDF POS=(8,5),                                           X
+               LENGTH=40,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='6.  DEACTIVATE PATIENT'
+OPT7     DFHMDF POS=(9,5),                                           X
+               LENGTH=40,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='7.  MAINTAIN VITAL THRESHOLDS'
+OPT8     DFHMDF POS=(10,5),                                          X
+               LENGTH=40,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='8.  ADD MEDITATION/RELIEF LOG'
+OPT9     DFHMDF POS=(11,5),                                          X
+               LENGTH=40,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='9.  PATIENT PORTAL LOGIN'
+*
+OPTNLBL  DFHMDF POS=(13,5),                                          X
+               LENGTH=16,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='ENTER OPTION ==>'
+OPTN     DFHMDF POS=(13,23),                                         X
+               LENGTH=1,                                             X
+               ATTRB=(UNPROT,NUM,IC),                                X
+               PICIN='9',                                            X
+               PICOUT='9'
+*
+MSG      DFHMDF POS=(15,5),                                          X
+               LENGTH=70,                                            X
+               ATTRB=(ASKIP,BRT,FSET),                               X
+               COLOR=RED
+*
+FOOTER   DFHMDF POS=(24,5),                                          X
+               LENGTH=45,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='PF3/CLEAR TO EXIT'
+*
+***********************************************************************
+*                                                                     *
+*   HCAZD1  -  DATA ENTRY MAP FOR THE HCAZ FRONT-END TRANSACTION     *
+*                                                                     *
+*   ONE GENERIC "FILL IN THE BLANKS" SCREEN REUSED FOR ALL NINE      *
+*   BACK-END TRANSACTIONS.  HCAZ RELABELS DTITL/DLBL1-DLBL10 AT      *
+*   SEND TIME TO MATCH WHICHEVER OPTION THE OPERATOR PICKED, THEN    *
+*   MAPS DVAL1-DVAL10 (AND PID, WHERE THE TARGET NEEDS AN EXISTING   *
+*   PATIENT ON FILE) BACK INTO THE RIGHT NAMED COMMAREA FIELDS FOR    *
+*   THAT TRANSACTION BEFORE XCTLING.  UNUSED LABEL/VALUE PAIRS ARE   *
+*   BLANKED OUT ON SEND SO THE OPERATOR ONLY SEES FIELDS THAT APPLY  *
+*   TO THE CHOSEN FUNCTION.                                          *
+*                                                                     *
+***********************************************************************
+HCAZD1   DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+DTITLE   DFHMDF POS=(1,25),                                          X
+               LENGTH=30,                                            X
+               ATTRB=(ASKIP,BRT),                                    X
+               INITIAL='HEALTH CLINIC DATA ENTRY'
+DTITL    DFHMDF POS=(3,5),                                           X
+               LENGTH=40,                                            X
+               ATTRB=(ASKIP,FSET)
+*
+PIDLBL   DFHMDF POS=(5,5),                                           X
+               LENGTH=16,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='PATIENT ID ==>'
+PID      DFHMDF POS=(5,22),                                          X
+               LENGTH=10,                                            X
+               ATTRB=(UNPROT,NUM)
+*
+DLBL1    DFHMDF POS=(7,5),                                           X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL1    DFHMDF POS=(7,26),                                          X
+               LENGTH=50,                                            X
+               ATTRB=UNPROT
+DLBL2    DFHMDF POS=(8,5),                                           X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL2    DFHMDF POS=(8,26),                                          X
+               LENGTH=20,                                            X
+               ATTRB=UNPROT
+DLBL3    DFHMDF POS=(9,5),                                           X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL3    DFHMDF POS=(9,26),                                          X
+               LENGTH=20,                                            X
+               ATTRB=UNPROT
+DLBL4    DFHMDF POS=(10,5),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL4    DFHMDF POS=(10,26),                                         X
+               LENGTH=20,                                            X
+               ATTRB=UNPROT
+DLBL5    DFHMDF POS=(11,5),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL5    DFHMDF POS=(11,26),                                         X
+               LENGTH=20,                                            X
+               ATTRB=UNPROT
+DLBL6    DFHMDF POS=(12,5),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL6    DFHMDF POS=(12,26),                                         X
+               LENGTH=20,                                            X
+               ATTRB=UNPROT
+DLBL7    DFHMDF POS=(13,5),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL7    DFHMDF POS=(13,26),                                         X
+               LENGTH=10,                                            X
+               ATTRB=UNPROT
+DLBL8    DFHMDF POS=(14,5),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL8    DFHMDF POS=(14,26),                                         X
+               LENGTH=20,                                            X
+               ATTRB=UNPROT
+DLBL9    DFHMDF POS=(15,5),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL9    DFHMDF POS=(15,26),                                         X
+               LENGTH=50,                                            X
+               ATTRB=UNPROT
+DLBL10   DFHMDF POS=(16,5),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(ASKIP,FSET)
+DVAL10   DFHMDF POS=(16,26),                                         X
+               LENGTH=10,                                            X
+               ATTRB=UNPROT
+*
+DMSG     DFHMDF POS=(18,5),                                          X
+               LENGTH=70,                                            X
+               ATTRB=(ASKIP,BRT,FSET),                               X
+               COLOR=RED
+*
+DFOOTER  DFHMDF POS=(24,5),                                          X
+               LENGTH=45,                                            X
+               ATTRB=ASKIP,                                          X
+               INITIAL='ENTER DATA, THEN PRESS ENTER - PF3/CLEAR TO EXIT'
+*
+         DFHMSD TYPE=FINAL
+         END
