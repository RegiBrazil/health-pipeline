@@ -36,12 +36,16 @@
       *----------------------------------------------------------------*
        COPY HCERRSWS.
 
+      *----------------------------------------------------------------*
+       COPY HCNPEVWS.
+
       *----------------------------------------------------------------*
       * Definitions required for data manipulation                     *
       *----------------------------------------------------------------*
       * Fields to be used to check that commarea is correct length
        01  WS-COMMAREA-LENGTHS.
            03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-CA-PATIENT-LEN        PIC S9(4) COMP VALUE +180.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
 
       *----------------------------------------------------------------*
@@ -55,6 +59,7 @@
       * Host variables for output from DB2 integer types
        01  DB2-OUT.
            03 DB2-PATIENT-ID        PIC S9(9) COMP.
+           03 DB2-DUP-COUNT         PIC S9(9) COMP.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -109,20 +114,27 @@
            END-IF
 
       * initialize commarea return code to zero
-           MOVE '00' TO CA-RETURN-CODE
+           MOVE RC-SUCCESS TO CA-RETURN-CODE
            MOVE EIBCALEN TO WS-CALEN.
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
 
-      * check commarea length
-           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
-      *    ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
+      * check commarea length - must cover the full patient request
+           ADD WS-CA-HEADER-LEN  TO WS-REQUIRED-CA-LEN
+           ADD WS-CA-PATIENT-LEN TO WS-REQUIRED-CA-LEN
 
       * if less set error return code and return to caller
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
-             MOVE '98' TO CA-RETURN-CODE
+             MOVE RC-CA-TOO-SHORT TO CA-RETURN-CODE
              EXEC CICS RETURN END-EXEC
            END-IF
 
+      * Reject an unparseable date of birth before it reaches DB2      *
+           PERFORM VALIDATE-PATIENT-DOB.
+
+      * Make sure this patient isn't already on file under a          *
+      * different PATIENTID before we create a new row                *
+           PERFORM CHECK-DUPLICATE-PATIENT.
+
       * Call routine to Insert row in Patient table                   *
            PERFORM Obtain-Patient-Id.
            PERFORM INSERT-PATIENT.
@@ -135,6 +147,55 @@
       *----------------------------------------------------------------*
 
 
+      *================================================================*
+       VALIDATE-PATIENT-DOB.
+      *================================================================*
+      * CA-DOB is expected as CCYY-MM-DD - reject anything that isn't  *
+      * shaped that way rather than let DB2 raise an obscure SQLCODE   *
+      * for a bad DATE literal.                                        *
+      *================================================================*
+           IF CA-DOB (5:1) NOT EQUAL '-'
+              OR CA-DOB (8:1) NOT EQUAL '-'
+              OR CA-DOB (1:4) IS NOT NUMERIC
+              OR CA-DOB (6:2) IS NOT NUMERIC
+              OR CA-DOB (9:2) IS NOT NUMERIC
+             MOVE RC-INVALID-DOB TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       CHECK-DUPLICATE-PATIENT.
+      *================================================================*
+      * Look for an existing patient with the same insurance card      *
+      * number or username before we create a new one - catches a     *
+      * walk-in clerk re-keying a patient who is already on file       *
+      * under a different PATIENTID.                                   *
+      *================================================================*
+           MOVE ' CHECK DUPLICATE PATIENT' TO EM-SQLREQ
+             EXEC SQL
+               SELECT COUNT(*)
+                 INTO :DB2-DUP-COUNT
+                 FROM PATIENT
+                WHERE INSCARDNUMBER = :CA-INS-CARD-NUM
+                   OR USERNAME      = :CA-USERID
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE RC-SQL-ERROR TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             END-IF
+
+             IF DB2-DUP-COUNT GREATER THAN ZERO
+               MOVE RC-DUPLICATE TO CA-RETURN-CODE
+               EXEC CICS RETURN END-EXEC
+             END-IF.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
        Obtain-Patient-Id.
       *
            MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
@@ -172,16 +233,85 @@
              END-EXEC
 
              IF SQLCODE NOT EQUAL 0
-               MOVE '90' TO CA-RETURN-CODE
+               MOVE RC-SQL-ERROR TO CA-RETURN-CODE
                PERFORM WRITE-ERROR-MESSAGE
                EXEC CICS RETURN END-EXEC
              ELSE
                EXEC SQL
                     SET :DB2-PATIENT-ID = IDENTITY_VAL_LOCAL()
                END-EXEC
-             END-IF
+      * The patient row itself is committed as soon as this task     *
+      * returns, so the caller gets CA-PATIENT-ID back regardless of  *
+      * whether a later follow-on step below fails.                   *
+               MOVE DB2-PATIENT-ID TO CA-PATIENT-ID
+               PERFORM WRITE-PATIENT-AUDIT
+               PERFORM WRITE-NEW-PATIENT-EVENT
+             END-IF.
+
+           EXIT.
 
-           MOVE DB2-PATIENT-ID TO CA-PATIENT-ID.
+      *================================================================*
+       WRITE-PATIENT-AUDIT.
+      *================================================================*
+      * Leave a permanent record of who added this patient and when,  *
+      * so an incident review doesn't have to rely on CICS logs that  *
+      * roll off after a few days.                                    *
+      *================================================================*
+           MOVE ' INSERT PATIENT AUDIT' TO EM-SQLREQ
+             EXEC SQL
+               INSERT INTO PATIENT_AUDIT
+                         ( PATIENTID,
+                           ACTION,
+                           TERMINAL,
+                           TASKNUM,
+                           AUDITTIMESTAMP )
+                  VALUES ( :DB2-PATIENT-ID,
+                           'A',
+                           :WS-TERMID,
+                           :WS-TASKNUM,
+                           CURRENT TIMESTAMP )
+             END-EXEC
+
+      * The PATIENT insert above already succeeded - a failure here   *
+      * is an incomplete audit trail, not a failed add, so it gets    *
+      * its own return code rather than RC-SQL-ERROR.                 *
+             IF SQLCODE NOT EQUAL 0
+               MOVE RC-SUCCESS-FOLLOWUP-FAIL TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             END-IF.
+
+           EXIT.
+
+      *================================================================*
+       WRITE-NEW-PATIENT-EVENT.
+      *================================================================*
+      * Publish a new-patient event for the external EHR/referral      *
+      * system once the PATIENT row is confirmed committed, so it      *
+      * hears about today's registrations today rather than waiting    *
+      * for the next batch export.                                     *
+      *================================================================*
+           MOVE DB2-PATIENT-ID       TO EP-PATIENT-ID.
+           MOVE CA-FIRST-NAME        TO EP-FIRST-NAME.
+           MOVE CA-LAST-NAME         TO EP-LAST-NAME.
+           MOVE CA-DOB               TO EP-DOB.
+           MOVE CA-INS-CARD-NUM      TO EP-INS-CARD-NUM.
+           MOVE CA-ADDRESS           TO EP-ADDRESS.
+           MOVE CA-CITY              TO EP-CITY.
+           MOVE CA-POSTCODE          TO EP-POSTCODE.
+           MOVE CA-PHONE-MOBILE      TO EP-PHONE-MOBILE.
+           MOVE CA-EMAIL-ADDRESS     TO EP-EMAIL-ADDRESS.
+           MOVE CA-USERID            TO EP-USERID.
+
+           EXEC SQL
+                SET :EP-EVENT-TIMESTAMP = CURRENT TIMESTAMP
+           END-EXEC.
+
+           EXEC CICS WRITEQ TD
+                QUEUE('HCNP')
+                FROM(EP-NEW-PATIENT-EVENT)
+                LENGTH(LENGTH OF EP-NEW-PATIENT-EVENT)
+           END-EXEC.
 
            EXIT.
 
