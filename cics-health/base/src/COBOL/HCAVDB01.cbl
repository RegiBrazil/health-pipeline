@@ -0,0 +1,332 @@
+      ******************************************************************
+      *                                                                *
+      *                    ADD Visit Vitals                            *
+      *                                                                *
+      *   To add the vitals taken during a patient visit (heart        *
+      *  rate, blood pressure, mental state) to the DB2 VISIT table.   *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCAVDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCAVDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *
+       01  WS-RESP                   PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+
+      *----------------------------------------------------------------*
+      * Threshold-breach alert record written to HCAL                  *
+      *----------------------------------------------------------------*
+       COPY HCTHALWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-CA-VISIT-LEN          PIC S9(4) COMP VALUE +50.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      * Numeric work fields used to compare incoming vitals against
+      * this patient's configured HR/BP thresholds - CA-HEART-RATE
+      * and CA-BLOOD-PRESSURE arrive as digits in an alphanumeric
+      * field.  Moving an alphanumeric field straight into a COMP
+      * item is not a safe numeric conversion (a space-padded source
+      * is not valid packed/binary digit data), so each value is
+      * moved first into a DISPLAY-usage numeric edit field - a plain
+      * alphanumeric-to-numeric MOVE, well defined regardless of
+      * trailing spaces - and only then into the COMP field used for
+      * the actual compare.
+       01  WS-VITALS-WORK.
+           03 WS-HR-EDIT              PIC 9(05).
+           03 WS-HR-VALUE             PIC 9(05) COMP.
+           03 WS-HR-LIMIT             PIC 9(05) COMP.
+           03 WS-BP-EDIT              PIC 9(05).
+           03 WS-BP-VALUE             PIC 9(05) COMP.
+           03 WS-BP-LIMIT             PIC 9(05) COMP.
+           03 WS-THRESHOLD-EDIT       PIC 9(05).
+
+      * Set by any of the three CHECK-xxx-THRESHOLD paragraphs so
+      * CHECK-VITALS-THRESHOLD can tell the caller a breach was found,
+      * on top of the alert already published to HCAL.
+           03 WS-BREACH-SW            PIC X(01) VALUE 'N'.
+              88 WS-BREACH-DETECTED             VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *     DATE        :   PIC X(10)                                  *
+      *----------------------------------------------------------------*
+      * Host variables for output from DB2 integer types
+       01  DB2-OUT.
+           03 DB2-VISIT-ID           PIC S9(9) COMP.
+           03 DB2-PATIENT-ID         PIC S9(9) COMP.
+
+      * Host variables for this patient's configured alert thresholds
+       01  DB2-THRESHOLD.
+           03 DB2-HR-THRESHOLD       PIC X(10).
+           03 DB2-BP-THRESHOLD       PIC X(10).
+           03 DB2-MS-THRESHOLD       PIC X(10).
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      * initialize DB2 host variables
+           INITIALIZE DB2-OUT.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE RC-SUCCESS TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length - must cover the full visit request
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-CA-VISIT-LEN  TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE RC-CA-TOO-SHORT TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * Call routine to Insert row in Visit table                      *
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+           PERFORM INSERT-VISIT.
+
+      * Check the vitals just logged against this patient's
+      * configured alert thresholds
+           PERFORM CHECK-VITALS-THRESHOLD.
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       INSERT-VISIT.
+      *================================================================*
+      * Insert row into Visit table for this patient                   *
+      *================================================================*
+           MOVE ' INSERT VISIT' TO EM-SQLREQ
+             EXEC SQL
+               INSERT INTO VISIT
+                         ( VISITID,
+                           PATIENTID,
+                           VISITDATE,
+                           VISITTIME,
+                           HEARTRATE,
+                           BLOODPRESSURE,
+                           MENTALSTATE )
+                  VALUES ( DEFAULT,
+                           :DB2-PATIENT-ID,
+                           :CA-VISIT-DATE,
+                           :CA-VISIT-TIME,
+                           :CA-HEART-RATE,
+                           :CA-BLOOD-PRESSURE,
+                           :CA-MENTAL-STATE )
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE RC-SQL-ERROR TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             ELSE
+               EXEC SQL
+                    SET :DB2-VISIT-ID = IDENTITY_VAL_LOCAL()
+               END-EXEC
+             END-IF.
+
+           EXIT.
+
+      *================================================================*
+       CHECK-VITALS-THRESHOLD.
+      *================================================================*
+      * Compare this visit's vitals against the patient's configured  *
+      * alert thresholds and publish an alert for any reading that    *
+      * breaches its limit.  SQLCODE 100 just means this patient has   *
+      * no thresholds on file yet - nothing to check against, not an   *
+      * error.                                                         *
+      *================================================================*
+           MOVE ' SELECT THRESHOLD' TO EM-SQLREQ
+             EXEC SQL
+               SELECT HRTHRESHOLD, BPTHRESHOLD, MSTHRESHOLD
+                 INTO :DB2-HR-THRESHOLD, :DB2-BP-THRESHOLD,
+                      :DB2-MS-THRESHOLD
+                 FROM THRESHOLD
+                WHERE PATIENTID = :DB2-PATIENT-ID
+             END-EXEC
+
+             EVALUATE SQLCODE
+               WHEN 0
+                 PERFORM CHECK-HEART-RATE-THRESHOLD
+                 PERFORM CHECK-BLOOD-PRESSURE-THRESHOLD
+                 PERFORM CHECK-MENTAL-STATE-THRESHOLD
+                 IF WS-BREACH-DETECTED
+                   MOVE RC-THRESHOLD-BREACH TO CA-RETURN-CODE
+                 END-IF
+               WHEN 100
+                 CONTINUE
+               WHEN OTHER
+      * The visit row itself already committed back in INSERT-VISIT -
+      * a failure looking up thresholds isn't a failed visit add, so
+      * it gets its own return code rather than RC-SQL-ERROR.
+                 MOVE RC-SUCCESS-FOLLOWUP-FAIL TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+             END-EVALUATE.
+
+           EXIT.
+
+      *================================================================*
+       CHECK-HEART-RATE-THRESHOLD.
+      *================================================================*
+      * Breach if the heart rate just logged exceeds this patient's    *
+      * configured limit.                                              *
+      *================================================================*
+           MOVE CA-HEART-RATE    TO WS-HR-EDIT.
+           MOVE WS-HR-EDIT       TO WS-HR-VALUE.
+           MOVE DB2-HR-THRESHOLD TO WS-THRESHOLD-EDIT.
+           MOVE WS-THRESHOLD-EDIT TO WS-HR-LIMIT.
+
+           IF WS-HR-VALUE IS GREATER THAN WS-HR-LIMIT
+             MOVE 'HRATE ' TO TA-BREACH-TYPE
+             MOVE CA-HEART-RATE    TO TA-READING-VALUE
+             MOVE DB2-HR-THRESHOLD TO TA-THRESHOLD-VALUE
+             PERFORM WRITE-THRESHOLD-ALERT
+             MOVE 'Y' TO WS-BREACH-SW
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       CHECK-BLOOD-PRESSURE-THRESHOLD.
+      *================================================================*
+      * Breach if the blood pressure just logged exceeds this          *
+      * patient's configured limit.                                    *
+      *================================================================*
+           MOVE CA-BLOOD-PRESSURE TO WS-BP-EDIT.
+           MOVE WS-BP-EDIT        TO WS-BP-VALUE.
+           MOVE DB2-BP-THRESHOLD  TO WS-THRESHOLD-EDIT.
+           MOVE WS-THRESHOLD-EDIT TO WS-BP-LIMIT.
+
+           IF WS-BP-VALUE IS GREATER THAN WS-BP-LIMIT
+             MOVE 'BPRESS' TO TA-BREACH-TYPE
+             MOVE CA-BLOOD-PRESSURE TO TA-READING-VALUE
+             MOVE DB2-BP-THRESHOLD  TO TA-THRESHOLD-VALUE
+             PERFORM WRITE-THRESHOLD-ALERT
+             MOVE 'Y' TO WS-BREACH-SW
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       CHECK-MENTAL-STATE-THRESHOLD.
+      *================================================================*
+      * MS-THRESHOLD holds this patient's normal/baseline mental       *
+      * state - breach is any departure from it, logged today rather   *
+      * than exceeding a number.                                       *
+      *================================================================*
+           IF CA-MENTAL-STATE NOT EQUAL DB2-MS-THRESHOLD
+             MOVE 'MSTATE' TO TA-BREACH-TYPE
+             MOVE CA-MENTAL-STATE  TO TA-READING-VALUE
+             MOVE DB2-MS-THRESHOLD TO TA-THRESHOLD-VALUE
+             PERFORM WRITE-THRESHOLD-ALERT
+             MOVE 'Y' TO WS-BREACH-SW
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       WRITE-THRESHOLD-ALERT.
+      *================================================================*
+      * Publish one breach onto the clinical alert transient data      *
+      * queue so a nurse reviewing HCAL this shift catches it instead  *
+      * of whoever reads the chart next.                               *
+      *================================================================*
+           MOVE CA-PATIENT-ID TO TA-PATIENT-ID.
+           MOVE DB2-VISIT-ID  TO TA-VISIT-ID.
+
+           EXEC SQL
+                SET :TA-EVENT-TIMESTAMP = CURRENT TIMESTAMP
+           END-EXEC.
+
+           EXEC CICS WRITEQ TD
+                QUEUE('HCAL')
+                FROM(TA-THRESHOLD-ALERT)
+                LENGTH(LENGTH OF TA-THRESHOLD-ALERT)
+           END-EXEC.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
