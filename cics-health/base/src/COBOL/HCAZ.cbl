@@ -0,0 +1,598 @@
+      ******************************************************************
+      *                                                                *
+      *                    Main Menu Front End                        *
+      *                                                                *
+      *   Pseudo-conversational BMS menu transaction.  Sends the      *
+      *  HCAZM1 map, reads back the operator's numbered selection on  *
+      *  the next trip through, then sends the HCAZD1 data-entry      *
+      *  screen (relabelled for whichever option was picked) and      *
+      *  reads back the field values keyed against it, before XCTLing *
+      *  to the chosen back-end transaction with a fully-populated    *
+      *  commarea - so staff have one consistent entry point instead  *
+      *  of invoking HCAPDB01/hcipdb01/etc directly.                  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCAZ.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCAZ----------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *
+       01  WS-RESP                   PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+      * Symbolic AID names (DFHCLEAR/DFHPF3/etc) tested against EIBAID *
+      *----------------------------------------------------------------*
+       COPY DFHAID.
+
+      *----------------------------------------------------------------*
+      * HCAZM1 symbolic map (menu) and HCAZD1 symbolic map (the        *
+      * data-entry screen that follows a valid menu selection)         *
+      *----------------------------------------------------------------*
+       COPY HCAZM.
+       COPY HCAZD.
+
+      *----------------------------------------------------------------*
+      * Menu option - to - program dispatch table.  OPTNI is matched   *
+      * against WS-MENU-OPTION to find which program to XCTL to;      *
+      * WS-MENU-PROGRAM, WS-MENU-REQUEST-ID and WS-MENU-CALEN all      *
+      * OCCUR in step with WS-MENU-OPTION.  WS-MENU-REQUEST-ID is the  *
+      * CA-REQUEST-ID catalogued in HCCMAREA for that program, and     *
+      * WS-MENU-CALEN is that same program's own header-plus-business- *
+      * record length requirement (WS-CA-HEADER-LEN + its type's       *
+      * WS-CA-xxxxx-LEN), so the commarea HCAZ builds to XCTL with is  *
+      * never shorter than what the target's own length check wants.  *
+      *----------------------------------------------------------------*
+       01  WS-MENU-TABLE.
+           03 WS-MENU-OPTION OCCURS 9 TIMES PIC X(01)
+                VALUES ARE '1' '2' '3' '4' '5' '6' '7' '8' '9'.
+           03 WS-MENU-PROGRAM OCCURS 9 TIMES PIC X(08)
+                VALUES ARE 'HCAPDB01' 'HCIPDB01' 'HCMADB02'
+                           'HCAVDB01' 'HCUPDB01' 'HCDADB01'
+                           'HCTHDB01' 'HCMEDB01' 'HCLGDB01'.
+           03 WS-MENU-REQUEST-ID OCCURS 9 TIMES PIC X(06)
+                VALUES ARE 'APATNT' 'IPATNT' 'AMEDIC'
+                           'AVISIT' 'UPATNT' 'DPATNT'
+                           'MTHRSH' 'AMEDTN' 'LOGINP'.
+           03 WS-MENU-CALEN OCCURS 9 TIMES PIC S9(4)
+                VALUES ARE +198 +18 +183 +68 +198 +18 +48 +148 +42.
+
+       01  WS-WORK-FIELDS.
+           03 WS-OPTION-IX             PIC 9(02) VALUE ZERO.
+           03 WS-MATCHED-OPTION-IX     PIC 9(02) VALUE ZERO.
+           03 WS-TARGET-PROGRAM        PIC X(08) VALUE SPACES.
+           03 WS-TARGET-REQUEST-ID     PIC X(06) VALUE SPACES.
+           03 WS-TARGET-CALEN          PIC S9(4) COMP VALUE ZERO.
+           03 WS-PID-EDIT              PIC 9(10) VALUE ZERO.
+           03 WS-AMOUNT-EDIT           PIC 9(03) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * Commarea XCTL builds for the chosen back-end program.  The     *
+      * header (CA-REQUEST-ID/CA-RETURN-CODE/CA-PATIENT-ID) is set     *
+      * from the matched dispatch-table row, and the business fields   *
+      * are moved in by RECEIVE-DATA-ENTRY's MOVE-FIELDS-xxx paragraph *
+      * for that option once the operator's data-entry screen comes    *
+      * back - so the target program's own field-level edits see real  *
+      * data, not INITIALIZEd spaces/zeros.                             *
+      *----------------------------------------------------------------*
+       01  WS-XCTL-COMMAREA.
+           COPY HCCMAREA.
+
+       01  WS-MENU-SWITCHES.
+           03 WS-OPTION-FOUND-SW       PIC X(01) VALUE 'N'.
+              88 WS-OPTION-FOUND                 VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * HCAZ's own small pseudo-conversational state - this is NOT    *
+      * the business-request DFHCOMMAREA the back-end transactions    *
+      * use, it is only ever passed back to HCAZ itself on RETURN     *
+      * TRANSID.  HCAZ-OPTION-IX carries the matched dispatch-table   *
+      * row across the data-entry trip so RECEIVE-DATA-ENTRY doesn't  *
+      * have to re-parse OPTNI a second time.                          *
+      *----------------------------------------------------------------*
+       01  WS-HCAZ-STATE.
+           03 HCAZ-STATE               PIC X(01) VALUE SPACE.
+              88 HCAZ-MENU-SENT                  VALUE 'S'.
+              88 HCAZ-DATA-SENT                  VALUE 'D'.
+           03 HCAZ-OPTION-IX           PIC 9(02) VALUE ZERO.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC X(03).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           MOVE EIBCALEN TO WS-CALEN.
+      *----------------------------------------------------------------*
+
+      * PF3/CLEAR ends the conversation outright
+           IF EIBAID EQUAL DFHCLEAR OR DFHPF3
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * No commarea back from ourselves yet means this is the first
+      * trip through - just send the blank menu and come back for
+      * the operator's selection.
+           IF EIBCALEN EQUAL ZERO
+             PERFORM SEND-INITIAL-MENU
+           ELSE
+             MOVE DFHCOMMAREA TO WS-HCAZ-STATE
+             IF HCAZ-MENU-SENT
+               PERFORM RECEIVE-MENU-SELECTION
+             ELSE
+               PERFORM RECEIVE-DATA-ENTRY
+             END-IF
+           END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       SEND-INITIAL-MENU.
+      *================================================================*
+      * First trip through - send the menu with no message, blank     *
+      * cursor, and RETURN with TRANSID so the next AID key drives us  *
+      * back in to read the operator's choice.                        *
+      *================================================================*
+           MOVE SPACES TO MSGO.
+           MOVE LENGTH OF MSGO TO MSGL.
+
+           EXEC CICS SEND MAP('HCAZM1')
+                MAPSET('HCAZM')
+                ERASE
+           END-EXEC.
+
+           MOVE 'S' TO HCAZ-STATE.
+           MOVE ZERO TO HCAZ-OPTION-IX.
+
+           EXEC CICS RETURN TRANSID(WS-TRANSID)
+                COMMAREA(WS-HCAZ-STATE)
+                LENGTH(LENGTH OF WS-HCAZ-STATE)
+           END-EXEC.
+
+           EXIT.
+
+      *================================================================*
+       RECEIVE-MENU-SELECTION.
+      *================================================================*
+      * Read back the operator's numbered choice.  A valid number     *
+      * sends the data-entry screen for that option; anything else    *
+      * re-sends the menu with an error message instead of the        *
+      * option list.                                                   *
+      *================================================================*
+           EXEC CICS RECEIVE MAP('HCAZM1')
+                MAPSET('HCAZM')
+                RESP(WS-RESP)
+           END-EXEC.
+
+           MOVE 'N' TO WS-OPTION-FOUND-SW.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+             PERFORM FIND-MENU-PROGRAM
+           END-IF.
+
+           IF WS-OPTION-FOUND
+             PERFORM SEND-DATA-ENTRY-SCREEN
+           ELSE
+             MOVE 'PLEASE ENTER A VALID MENU OPTION, 1 THROUGH 9'
+               TO MSGO
+             MOVE LENGTH OF MSGO TO MSGL
+             EXEC CICS SEND MAP('HCAZM1')
+                  MAPSET('HCAZM')
+                  DATAONLY
+             END-EXEC
+             MOVE 'S' TO HCAZ-STATE
+             MOVE ZERO TO HCAZ-OPTION-IX
+             EXEC CICS RETURN TRANSID(WS-TRANSID)
+                  COMMAREA(WS-HCAZ-STATE)
+                  LENGTH(LENGTH OF WS-HCAZ-STATE)
+             END-EXEC
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       FIND-MENU-PROGRAM.
+      *================================================================*
+      * Look up OPTNI in the dispatch table to find which program     *
+      * this selection eventually XCTLs to.                            *
+      *================================================================*
+           MOVE ZERO TO WS-OPTION-IX.
+
+           PERFORM MATCH-MENU-OPTION
+             VARYING WS-OPTION-IX FROM 1 BY 1
+               UNTIL WS-OPTION-IX GREATER THAN 9
+                  OR WS-OPTION-FOUND.
+
+           EXIT.
+
+      *================================================================*
+       MATCH-MENU-OPTION.
+      *================================================================*
+      * One pass of the dispatch-table search, driven by the PERFORM  *
+      * VARYING in FIND-MENU-PROGRAM above.                            *
+      *================================================================*
+           IF OPTNI EQUAL WS-MENU-OPTION (WS-OPTION-IX)
+             MOVE WS-OPTION-IX TO WS-MATCHED-OPTION-IX
+             MOVE WS-MENU-PROGRAM (WS-OPTION-IX)
+               TO WS-TARGET-PROGRAM
+             MOVE WS-MENU-REQUEST-ID (WS-OPTION-IX)
+               TO WS-TARGET-REQUEST-ID
+             MOVE WS-MENU-CALEN (WS-OPTION-IX)
+               TO WS-TARGET-CALEN
+             MOVE 'Y' TO WS-OPTION-FOUND-SW
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       SEND-DATA-ENTRY-SCREEN.
+      *================================================================*
+      * Relabel HCAZD1 for the option just matched in                 *
+      * WS-MATCHED-OPTION-IX, send it, and RETURN with TRANSID        *
+      * carrying HCAZ-OPTION-IX so RECEIVE-DATA-ENTRY knows which      *
+      * back-end fields to build on the next trip.                     *
+      *================================================================*
+           MOVE LOW-VALUES TO HCAZD1O.
+
+           EVALUATE WS-MATCHED-OPTION-IX
+             WHEN 1 PERFORM SET-DATA-ENTRY-SCREEN-1
+             WHEN 2 PERFORM SET-DATA-ENTRY-SCREEN-2
+             WHEN 3 PERFORM SET-DATA-ENTRY-SCREEN-3
+             WHEN 4 PERFORM SET-DATA-ENTRY-SCREEN-4
+             WHEN 5 PERFORM SET-DATA-ENTRY-SCREEN-5
+             WHEN 6 PERFORM SET-DATA-ENTRY-SCREEN-6
+             WHEN 7 PERFORM SET-DATA-ENTRY-SCREEN-7
+             WHEN 8 PERFORM SET-DATA-ENTRY-SCREEN-8
+             WHEN 9 PERFORM SET-DATA-ENTRY-SCREEN-9
+           END-EVALUATE.
+
+           EXEC CICS SEND MAP('HCAZD1')
+                MAPSET('HCAZM')
+                ERASE
+           END-EXEC.
+
+           MOVE 'D' TO HCAZ-STATE.
+           MOVE WS-MATCHED-OPTION-IX TO HCAZ-OPTION-IX.
+
+           EXEC CICS RETURN TRANSID(WS-TRANSID)
+                COMMAREA(WS-HCAZ-STATE)
+                LENGTH(LENGTH OF WS-HCAZ-STATE)
+           END-EXEC.
+
+           EXIT.
+
+      *================================================================*
+       SET-DATA-ENTRY-SCREEN-1.
+      *================================================================*
+      * Add Patient - new registration, no existing PATIENTID to key. *
+      *================================================================*
+           MOVE 'ADD PATIENT'          TO DTITLO.
+           MOVE 'INS CARD NUMBER'      TO DLBL1O.
+           MOVE 'FIRST NAME'           TO DLBL2O.
+           MOVE 'LAST NAME'            TO DLBL3O.
+           MOVE 'DATE OF BIRTH'        TO DLBL4O.
+           MOVE 'ADDRESS'              TO DLBL5O.
+           MOVE 'CITY'                 TO DLBL6O.
+           MOVE 'POSTCODE'             TO DLBL7O.
+           MOVE 'PHONE MOBILE'         TO DLBL8O.
+           MOVE 'EMAIL ADDRESS'        TO DLBL9O.
+           MOVE 'USER ID'              TO DLBL10O.
+
+           EXIT.
+
+      *================================================================*
+       SET-DATA-ENTRY-SCREEN-2.
+      *================================================================*
+      * Inquire Patient - existing PATIENTID only, no other fields.   *
+      *================================================================*
+           MOVE 'INQUIRE PATIENT'      TO DTITLO.
+
+           EXIT.
+
+      *================================================================*
+       SET-DATA-ENTRY-SCREEN-3.
+      *================================================================*
+      * Add Medication - existing PATIENTID plus the prescription.    *
+      * CA-PRESCRIPTION-ID is generated by HCMADB02, not keyed here.  *
+      *================================================================*
+           MOVE 'ADD MEDICATION'       TO DTITLO.
+           MOVE 'DRUG NAME'            TO DLBL1O.
+           MOVE 'STRENGTH'             TO DLBL2O.
+           MOVE 'AMOUNT'               TO DLBL3O.
+           MOVE 'ROUTE'                TO DLBL4O.
+           MOVE 'FREQUENCY'            TO DLBL5O.
+           MOVE 'IDENTIFIER'           TO DLBL6O.
+           MOVE 'BIOMED TYPE'          TO DLBL7O.
+           MOVE 'START DATE'           TO DLBL8O.
+           MOVE 'END DATE'             TO DLBL9O.
+
+           EXIT.
+
+      *================================================================*
+       SET-DATA-ENTRY-SCREEN-4.
+      *================================================================*
+      * Add Visit - existing PATIENTID plus the vitals taken.          *
+      *================================================================*
+           MOVE 'ADD VISIT'            TO DTITLO.
+           MOVE 'VISIT DATE'           TO DLBL1O.
+           MOVE 'VISIT TIME'           TO DLBL2O.
+           MOVE 'HEART RATE'           TO DLBL3O.
+           MOVE 'BLOOD PRESSURE'       TO DLBL4O.
+           MOVE 'MENTAL STATE'         TO DLBL5O.
+
+           EXIT.
+
+      *================================================================*
+       SET-DATA-ENTRY-SCREEN-5.
+      *================================================================*
+      * Update Patient - existing PATIENTID plus the demographic       *
+      * fields HCUPDB01 updates (everything but USERID).               *
+      *================================================================*
+           MOVE 'UPDATE PATIENT'       TO DTITLO.
+           MOVE 'FIRST NAME'           TO DLBL1O.
+           MOVE 'LAST NAME'            TO DLBL2O.
+           MOVE 'DATE OF BIRTH'        TO DLBL3O.
+           MOVE 'INS CARD NUMBER'      TO DLBL4O.
+           MOVE 'ADDRESS'              TO DLBL5O.
+           MOVE 'CITY'                 TO DLBL6O.
+           MOVE 'POSTCODE'             TO DLBL7O.
+           MOVE 'PHONE MOBILE'         TO DLBL8O.
+           MOVE 'EMAIL ADDRESS'        TO DLBL9O.
+
+           EXIT.
+
+      *================================================================*
+       SET-DATA-ENTRY-SCREEN-6.
+      *================================================================*
+      * Deactivate Patient - existing PATIENTID only.                  *
+      *================================================================*
+           MOVE 'DEACTIVATE PATIENT'   TO DTITLO.
+
+           EXIT.
+
+      *================================================================*
+       SET-DATA-ENTRY-SCREEN-7.
+      *================================================================*
+      * Maintain Vital Thresholds - existing PATIENTID plus the       *
+      * three alert limits.                                            *
+      *================================================================*
+           MOVE 'MAINTAIN VITAL THRESHOLDS' TO DTITLO.
+           MOVE 'HEART RATE THRESH'    TO DLBL1O.
+           MOVE 'BLOOD PRES THRESH'    TO DLBL2O.
+           MOVE 'MENTAL ST THRESH'     TO DLBL3O.
+
+           EXIT.
+
+      *================================================================*
+       SET-DATA-ENTRY-SCREEN-8.
+      *================================================================*
+      * Add Meditation/Relief Log - existing PATIENTID plus the       *
+      * relief activity being recorded.                                *
+      *================================================================*
+           MOVE 'ADD MEDITATION/RELIEF LOG' TO DTITLO.
+           MOVE 'MEDITATION NAME'      TO DLBL1O.
+           MOVE 'MEDITATION TYPE'      TO DLBL2O.
+           MOVE 'RELIEF'               TO DLBL3O.
+           MOVE 'POSTURE'              TO DLBL4O.
+           MOVE 'HOW OFTEN'            TO DLBL5O.
+
+           EXIT.
+
+      *================================================================*
+       SET-DATA-ENTRY-SCREEN-9.
+      *================================================================*
+      * Patient Portal Login - USERNAME/PASSWORD, no PATIENTID yet.   *
+      *================================================================*
+           MOVE 'PATIENT PORTAL LOGIN' TO DTITLO.
+           MOVE 'USERNAME'             TO DLBL1O.
+           MOVE 'PASSWORD'             TO DLBL2O.
+
+           EXIT.
+
+      *================================================================*
+       RECEIVE-DATA-ENTRY.
+      *================================================================*
+      * Read back the data-entry screen sent for HCAZ-OPTION-IX, move *
+      * the answers into a freshly built commarea for that option's   *
+      * own layout, and XCTL to the matching back-end transaction.    *
+      * MAPFAIL (operator pressed ENTER with nothing changed) or any   *
+      * other non-NORMAL RESP re-sends the same screen with an error   *
+      * message instead of XCTLing with unvalidated data.              *
+      *================================================================*
+           EXEC CICS RECEIVE MAP('HCAZD1')
+                MAPSET('HCAZM')
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+             MOVE HCAZ-OPTION-IX          TO WS-OPTION-IX
+             MOVE WS-MENU-PROGRAM (WS-OPTION-IX)    TO WS-TARGET-PROGRAM
+             MOVE WS-MENU-REQUEST-ID (WS-OPTION-IX) TO
+                  WS-TARGET-REQUEST-ID
+             MOVE WS-MENU-CALEN (WS-OPTION-IX)      TO WS-TARGET-CALEN
+
+             INITIALIZE WS-XCTL-COMMAREA
+             MOVE WS-TARGET-REQUEST-ID TO CA-REQUEST-ID
+
+             EVALUATE WS-OPTION-IX
+               WHEN 1
+                 PERFORM MOVE-FIELDS-ADD-PATIENT
+               WHEN 2
+                 PERFORM MOVE-FIELDS-PATIENT-ID
+               WHEN 3
+                 PERFORM MOVE-FIELDS-PATIENT-ID
+                 PERFORM MOVE-FIELDS-ADD-MEDICATION
+               WHEN 4
+                 PERFORM MOVE-FIELDS-PATIENT-ID
+                 PERFORM MOVE-FIELDS-ADD-VISIT
+               WHEN 5
+                 PERFORM MOVE-FIELDS-PATIENT-ID
+                 PERFORM MOVE-FIELDS-UPDATE-PATIENT
+               WHEN 6
+                 PERFORM MOVE-FIELDS-PATIENT-ID
+               WHEN 7
+                 PERFORM MOVE-FIELDS-PATIENT-ID
+                 PERFORM MOVE-FIELDS-MAINTAIN-THRESHOLD
+               WHEN 8
+                 PERFORM MOVE-FIELDS-PATIENT-ID
+                 PERFORM MOVE-FIELDS-ADD-MEDITATION
+               WHEN 9
+                 PERFORM MOVE-FIELDS-LOGIN
+             END-EVALUATE
+
+             EXEC CICS XCTL PROGRAM(WS-TARGET-PROGRAM)
+                  COMMAREA(WS-XCTL-COMMAREA)
+                  LENGTH(WS-TARGET-CALEN)
+             END-EXEC
+           ELSE
+             MOVE 'PLEASE FILL IN THE FIELDS AND PRESS ENTER' TO DMSGO
+             EXEC CICS SEND MAP('HCAZD1')
+                  MAPSET('HCAZM')
+                  DATAONLY
+             END-EXEC
+             EXEC CICS RETURN TRANSID(WS-TRANSID)
+                  COMMAREA(WS-HCAZ-STATE)
+                  LENGTH(LENGTH OF WS-HCAZ-STATE)
+             END-EXEC
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       MOVE-FIELDS-PATIENT-ID.
+      *================================================================*
+      * PID is captured as plain alphanumeric digits off the screen - *
+      * moved through a same-sized DISPLAY numeric edit field first,  *
+      * same as the vitals-threshold compare in HCAVDB01, before the  *
+      * final MOVE into CA-PATIENT-ID.                                 *
+      *================================================================*
+           MOVE PIDI       TO WS-PID-EDIT.
+           MOVE WS-PID-EDIT TO CA-PATIENT-ID.
+
+           EXIT.
+
+      *================================================================*
+       MOVE-FIELDS-ADD-PATIENT.
+      *================================================================*
+           MOVE DVAL1I TO CA-INS-CARD-NUM.
+           MOVE DVAL2I TO CA-FIRST-NAME.
+           MOVE DVAL3I TO CA-LAST-NAME.
+           MOVE DVAL4I TO CA-DOB.
+           MOVE DVAL5I TO CA-ADDRESS.
+           MOVE DVAL6I TO CA-CITY.
+           MOVE DVAL7I TO CA-POSTCODE.
+           MOVE DVAL8I TO CA-PHONE-MOBILE.
+           MOVE DVAL9I TO CA-EMAIL-ADDRESS.
+           MOVE DVAL10I TO CA-USERID.
+
+           EXIT.
+
+      *================================================================*
+       MOVE-FIELDS-ADD-MEDICATION.
+      *================================================================*
+           MOVE DVAL1I TO CA-DRUG-NAME.
+           MOVE DVAL2I TO CA-STRENGTH.
+           MOVE DVAL3I TO WS-AMOUNT-EDIT.
+           MOVE WS-AMOUNT-EDIT TO CA-AMOUNT.
+           MOVE DVAL4I TO CA-ROUTE.
+           MOVE DVAL5I TO CA-FREQUENCY.
+           MOVE DVAL6I TO CA-IDENTIFIER.
+           MOVE DVAL7I TO CA-BIOMED-TYPE.
+           MOVE DVAL8I TO CA-START-DATE.
+           MOVE DVAL9I TO CA-END-DATE.
+
+           EXIT.
+
+      *================================================================*
+       MOVE-FIELDS-ADD-VISIT.
+      *================================================================*
+           MOVE DVAL1I TO CA-VISIT-DATE.
+           MOVE DVAL2I TO CA-VISIT-TIME.
+           MOVE DVAL3I TO CA-HEART-RATE.
+           MOVE DVAL4I TO CA-BLOOD-PRESSURE.
+           MOVE DVAL5I TO CA-MENTAL-STATE.
+
+           EXIT.
+
+      *================================================================*
+       MOVE-FIELDS-UPDATE-PATIENT.
+      *================================================================*
+           MOVE DVAL1I TO CA-FIRST-NAME.
+           MOVE DVAL2I TO CA-LAST-NAME.
+           MOVE DVAL3I TO CA-DOB.
+           MOVE DVAL4I TO CA-INS-CARD-NUM.
+           MOVE DVAL5I TO CA-ADDRESS.
+           MOVE DVAL6I TO CA-CITY.
+           MOVE DVAL7I TO CA-POSTCODE.
+           MOVE DVAL8I TO CA-PHONE-MOBILE.
+           MOVE DVAL9I TO CA-EMAIL-ADDRESS.
+
+           EXIT.
+
+      *================================================================*
+       MOVE-FIELDS-MAINTAIN-THRESHOLD.
+      *================================================================*
+           MOVE DVAL1I TO CA-HR-THRESHOLD.
+           MOVE DVAL2I TO CA-BP-THRESHOLD.
+           MOVE DVAL3I TO CA-MS-THRESHOLD.
+
+           EXIT.
+
+      *================================================================*
+       MOVE-FIELDS-ADD-MEDITATION.
+      *================================================================*
+           MOVE DVAL1I TO CA-MEDITATION-NAME.
+           MOVE DVAL2I TO CA-MEDITATION-TYPE.
+           MOVE DVAL3I TO CA-RELIEF.
+           MOVE DVAL4I TO CA-POSTURE.
+           MOVE DVAL5I TO CA-HOW-OFTEN.
+
+           EXIT.
+
+      *================================================================*
+       MOVE-FIELDS-LOGIN.
+      *================================================================*
+           MOVE DVAL1I TO CA-USERNAME.
+           MOVE DVAL2I TO CA-USERPASSWORD.
+
+           EXIT.
