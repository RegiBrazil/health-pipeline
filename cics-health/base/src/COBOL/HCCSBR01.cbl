@@ -0,0 +1,846 @@
+      ******************************************************************
+      *                                                                *
+      *             Patient Clinical Summary Batch Report              *
+      *                                                                *
+      *   Batch job that, for each control card on CONTROL-IN, pulls   *
+      *  one patient's demographic row together with their active      *
+      *  medications, most recent visit vitals and configured          *
+      *  thresholds into one printed summary.  A card either names a   *
+      *  single PATIENTID or a VISITDATE range, in which case every    *
+      *  patient with a visit in that range gets a summary printed.    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCCSBR01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-IN    ASSIGN TO CTLIN.
+           SELECT REPORT-OUT    ASSIGN TO RPTOUT.
+           SELECT CHECKPOINT-IN  ASSIGN TO CHKIN.
+           SELECT CHECKPOINT-OUT ASSIGN TO CHKOUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-IN
+           RECORDING MODE IS F.
+       01  CONTROL-IN-RECORD.
+           03 CI-SELECT-TYPE        PIC X(01).
+              88 CI-BY-PATIENT               VALUE 'P'.
+              88 CI-BY-DATE-RANGE            VALUE 'D'.
+           03 CI-PATIENT-ID         PIC 9(10).
+           03 CI-DATE-FROM          PIC X(10).
+           03 CI-DATE-TO            PIC X(10).
+           03 FILLER                PIC X(49).
+
+       FD  REPORT-OUT
+           RECORDING MODE IS F.
+       01  REPORT-OUT-RECORD        PIC X(133).
+
+      * Checkpoint/restart log - one record is appended every time a
+      * patient summary finishes printing, carrying the control-card
+      * sequence number and the PATIENTID just completed, so a run
+      * that abends partway through can be restarted without
+      * reprocessing (and re-printing) summaries already produced.
+      * CHKIN is empty on a normal run; on a restart it is the prior,
+      * incomplete run's CHKOUT.
+       FD  CHECKPOINT-IN
+           RECORDING MODE IS F.
+       01  CHECKPOINT-IN-RECORD.
+           03 CKI-CARD-SEQ          PIC 9(05).
+           03 CKI-LAST-PATIENTID    PIC 9(10).
+           03 FILLER                PIC X(65).
+
+       FD  CHECKPOINT-OUT
+           RECORDING MODE IS F.
+       01  CHECKPOINT-OUT-RECORD.
+           03 CKO-CARD-SEQ          PIC 9(05).
+           03 CKO-LAST-PATIENTID    PIC 9(10).
+           03 FILLER                PIC X(65).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCCSBR01------WS'.
+
+      *----------------------------------------------------------------*
+      * Switches and counters                                          *
+      *----------------------------------------------------------------*
+       01  WS-SWITCHES.
+           03 WS-CONTROL-IN-EOF     PIC X(01) VALUE 'N'.
+              88 WS-CONTROL-IN-AT-EOF        VALUE 'Y'.
+           03 WS-PATIENT-SEL-EOF    PIC X(01) VALUE 'N'.
+              88 WS-PATIENT-SEL-AT-EOF       VALUE 'Y'.
+           03 WS-PATIENT-FOUND-SW   PIC X(01) VALUE 'N'.
+              88 WS-PATIENT-FOUND            VALUE 'Y'.
+              88 WS-PATIENT-SQL-ERROR        VALUE 'E'.
+           03 WS-MEDICATION-EOF     PIC X(01) VALUE 'N'.
+              88 WS-MEDICATION-AT-EOF        VALUE 'Y'.
+           03 WS-MEDICATION-FOUND-SW PIC X(01) VALUE 'N'.
+              88 WS-MEDICATION-FOUND         VALUE 'Y'.
+              88 WS-MEDICATION-SQL-ERROR     VALUE 'E'.
+           03 WS-VISIT-EOF          PIC X(01) VALUE 'N'.
+              88 WS-VISIT-AT-EOF             VALUE 'Y'.
+           03 WS-VISIT-FOUND-SW     PIC X(01) VALUE 'N'.
+              88 WS-VISIT-FOUND              VALUE 'Y'.
+              88 WS-VISIT-SQL-ERROR          VALUE 'E'.
+           03 WS-CHECKPOINT-IN-EOF  PIC X(01) VALUE 'N'.
+              88 WS-CHECKPOINT-IN-AT-EOF     VALUE 'Y'.
+           03 WS-RESTARTING-SW      PIC X(01) VALUE 'N'.
+              88 WS-RESTARTING                VALUE 'Y'.
+
+       01  WS-CHECKPOINT-FIELDS.
+           03 WS-CARD-SEQ           PIC 9(05) COMP VALUE ZERO.
+           03 WS-RESTART-CARD-SEQ   PIC 9(05) COMP VALUE ZERO.
+           03 WS-RESTART-PATIENTID  PIC 9(10) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * Report line layouts - moved to REPORT-OUT-RECORD before WRITE  *
+      *----------------------------------------------------------------*
+       01  RL-PATIENT-HEADING.
+           03 FILLER                PIC X(01) VALUE '1'.
+           03 FILLER                PIC X(24)
+                                     VALUE 'PATIENT CLINICAL SUMMARY'.
+           03 FILLER                PIC X(108) VALUE SPACES.
+
+       01  RL-PATIENT-DETAIL.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(11) VALUE 'PATIENT ID:'.
+           03 RD-PATIENT-ID         PIC ZZZZZZZZZ9.
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 FILLER                PIC X(05) VALUE 'NAME:'.
+           03 RD-FIRST-NAME         PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RD-LAST-NAME          PIC X(20).
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 FILLER                PIC X(04) VALUE 'DOB:'.
+           03 RD-DOB                PIC X(10).
+           03 FILLER                PIC X(57) VALUE SPACES.
+
+       01  RL-PATIENT-NOTFOUND.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(10) VALUE 'PATIENT ID'.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RNF-PATIENT-ID        PIC ZZZZZZZZZ9.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(09) VALUE 'NOT FOUND'.
+           03 FILLER                PIC X(101) VALUE SPACES.
+
+       01  RL-PATIENT-DATA-UNAVAILABLE.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(10) VALUE 'PATIENT ID'.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RDU-PATIENT-ID        PIC ZZZZZZZZZ9.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(16) VALUE 'DATA UNAVAILABLE'.
+           03 FILLER                PIC X(94) VALUE SPACES.
+
+       01  RL-MED-HEADING.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(19)
+                                     VALUE 'ACTIVE MEDICATIONS:'.
+           03 FILLER                PIC X(113) VALUE SPACES.
+
+       01  RL-MED-DETAIL.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 RMD-DRUG-NAME         PIC X(30).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RMD-STRENGTH          PIC X(15).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RMD-ROUTE             PIC X(15).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RMD-FREQUENCY         PIC X(15).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RMD-START-DATE        PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(01) VALUE '-'.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RMD-END-DATE          PIC X(10).
+           03 FILLER                PIC X(28) VALUE SPACES.
+
+       01  RL-NONE-ON-FILE.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(12) VALUE 'NONE ON FILE'.
+           03 FILLER                PIC X(118) VALUE SPACES.
+
+       01  RL-DATA-UNAVAILABLE.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(16) VALUE 'DATA UNAVAILABLE'.
+           03 FILLER                PIC X(114) VALUE SPACES.
+
+       01  RL-VISIT-HEADING.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(14) VALUE 'RECENT VISITS:'.
+           03 FILLER                PIC X(118) VALUE SPACES.
+
+       01  RL-VISIT-DETAIL.
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 RVD-VISIT-DATE        PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RVD-VISIT-TIME        PIC X(10).
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 FILLER                PIC X(03) VALUE 'HR:'.
+           03 RVD-HEART-RATE        PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(03) VALUE 'BP:'.
+           03 RVD-BLOOD-PRESSURE    PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(03) VALUE 'MS:'.
+           03 RVD-MENTAL-STATE      PIC X(10).
+           03 FILLER                PIC X(66) VALUE SPACES.
+
+       01  RL-THRESHOLD-LINE.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(11) VALUE 'THRESHOLDS:'.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(03) VALUE 'HR:'.
+           03 RTH-HR                PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(03) VALUE 'BP:'.
+           03 RTH-BP                PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(03) VALUE 'MS:'.
+           03 RTH-MS                PIC X(10).
+           03 FILLER                PIC X(79) VALUE SPACES.
+
+       01  RL-THRESHOLD-NONE.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(11) VALUE 'THRESHOLDS:'.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(11) VALUE 'NOT ON FILE'.
+           03 FILLER                PIC X(109) VALUE SPACES.
+
+       01  RL-SEPARATOR.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(132) VALUE ALL '-'.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *----------------------------------------------------------------*
+      * Host variables for the control card currently being processed
+       01  DB2-IN.
+           03 DB2-PATIENT-ID         PIC S9(9) COMP.
+           03 DB2-DATE-FROM          PIC X(10).
+           03 DB2-DATE-TO            PIC X(10).
+           03 DB2-SEL-PATIENT-ID     PIC S9(9) COMP.
+      * Host variables for the PATIENT demographic row
+       01  DB2-PATIENT.
+           03 DB2-FIRST-NAME         PIC X(10).
+           03 DB2-LAST-NAME          PIC X(20).
+           03 DB2-DOB                PIC X(10).
+      * Host variables for the active-medication cursor
+       01  DB2-MEDICATION.
+           03 DB2-MED-DRUG-NAME      PIC X(50).
+           03 DB2-MED-STRENGTH       PIC X(20).
+           03 DB2-MED-ROUTE          PIC X(20).
+           03 DB2-MED-FREQUENCY      PIC X(20).
+           03 DB2-MED-START-DATE     PIC X(10).
+           03 DB2-MED-END-DATE       PIC X(10).
+      * Host variables for the recent-visit cursor
+       01  DB2-VISIT.
+           03 DB2-VIS-VISIT-DATE     PIC X(10).
+           03 DB2-VIS-VISIT-TIME     PIC X(10).
+           03 DB2-VIS-HEART-RATE     PIC X(10).
+           03 DB2-VIS-BLOOD-PRESSURE PIC X(10).
+           03 DB2-VIS-MENTAL-STATE   PIC X(10).
+      * Host variables for the THRESHOLD row
+       01  DB2-THRESHOLD.
+           03 DB2-THR-HR             PIC X(10).
+           03 DB2-THR-BP             PIC X(10).
+           03 DB2-THR-MS             PIC X(10).
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * Every patient with a visit falling in a date-range card's
+      * VISITDATE window - driven out one PATIENTID at a time, each
+      * fed into PRINT-PATIENT-SUMMARY below
+           EXEC SQL
+             DECLARE PATIENT-SEL-CUR CURSOR FOR
+               SELECT DISTINCT PATIENTID
+                 FROM VISIT
+                WHERE VISITDATE BETWEEN :DB2-DATE-FROM AND :DB2-DATE-TO
+                ORDER BY PATIENTID
+           END-EXEC.
+
+      * Medications still active (no end date, or one in the future)
+      * for the patient currently being summarised
+           EXEC SQL
+             DECLARE MEDICATION-CUR CURSOR FOR
+               SELECT DRUGNAME, STRENGTH, ROUTE, FREQUENCY,
+                      STARTDATE, ENDDATE
+                 FROM MEDICATION
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                  AND (ENDDATE IS NULL OR ENDDATE > CURRENT DATE)
+                ORDER BY STARTDATE DESC
+           END-EXEC.
+
+      * Most recent five visits on file for the patient currently
+      * being summarised
+           EXEC SQL
+             DECLARE VISIT-CUR CURSOR FOR
+               SELECT VISITDATE, VISITTIME, HEARTRATE,
+                      BLOODPRESSURE, MENTALSTATE
+                 FROM VISIT
+                WHERE PATIENTID = :DB2-PATIENT-ID
+                ORDER BY VISITDATE DESC, VISITTIME DESC
+                FETCH FIRST 5 ROWS ONLY
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-SUMMARY.
+
+           PERFORM PROCESS-CONTROL-CARD
+             UNTIL WS-CONTROL-IN-AT-EOF.
+
+           PERFORM TERMINATE-SUMMARY.
+
+           STOP RUN.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       INITIALIZE-SUMMARY.
+      *================================================================*
+      * Open the files, read back any checkpoint left by a prior run   *
+      * of this job that abended partway through, and prime the first  *
+      * control card.                                                  *
+      *================================================================*
+           OPEN INPUT  CONTROL-IN
+           OPEN OUTPUT REPORT-OUT
+           OPEN INPUT  CHECKPOINT-IN
+           OPEN OUTPUT CHECKPOINT-OUT.
+
+           PERFORM READ-CHECKPOINT-IN.
+           PERFORM UPDATE-RESTART-KEY
+             UNTIL WS-CHECKPOINT-IN-AT-EOF.
+           CLOSE CHECKPOINT-IN.
+
+           PERFORM READ-CONTROL-CARD.
+
+       INITIALIZE-SUMMARY-EXIT.
+           EXIT.
+
+      *================================================================*
+       READ-CHECKPOINT-IN.
+      *================================================================*
+           READ CHECKPOINT-IN
+             AT END
+               MOVE 'Y' TO WS-CHECKPOINT-IN-EOF
+           END-READ.
+
+       READ-CHECKPOINT-IN-EXIT.
+           EXIT.
+
+      *================================================================*
+       UPDATE-RESTART-KEY.
+      *================================================================*
+      * CHECKPOINT-IN is a plain sequential log, so the resume point   *
+      * is whichever record happens to be last on it.                 *
+      *================================================================*
+           MOVE CKI-CARD-SEQ       TO WS-RESTART-CARD-SEQ.
+           MOVE CKI-LAST-PATIENTID TO WS-RESTART-PATIENTID.
+           MOVE 'Y' TO WS-RESTARTING-SW.
+           PERFORM READ-CHECKPOINT-IN.
+
+       UPDATE-RESTART-KEY-EXIT.
+           EXIT.
+
+      *================================================================*
+       READ-CONTROL-CARD.
+      *================================================================*
+           READ CONTROL-IN
+             AT END
+               MOVE 'Y' TO WS-CONTROL-IN-EOF
+           END-READ.
+
+       READ-CONTROL-CARD-EXIT.
+           EXIT.
+
+      *================================================================*
+       PROCESS-CONTROL-CARD.
+      *================================================================*
+      * A card either names one PATIENTID directly, or a VISITDATE     *
+      * range covering however many patients had a visit in it.  On   *
+      * a restart, cards before the checkpointed one are skipped      *
+      * outright, and a single-patient card at the checkpointed       *
+      * sequence was already completed, so it is skipped too.         *
+      *================================================================*
+           ADD 1 TO WS-CARD-SEQ.
+
+           IF WS-RESTARTING
+              AND WS-CARD-SEQ LESS THAN WS-RESTART-CARD-SEQ
+             CONTINUE
+           ELSE
+             IF CI-BY-PATIENT
+               IF WS-RESTARTING
+                  AND WS-CARD-SEQ EQUAL WS-RESTART-CARD-SEQ
+                 MOVE 'N' TO WS-RESTARTING-SW
+               ELSE
+                 MOVE CI-PATIENT-ID TO DB2-PATIENT-ID
+                 PERFORM PRINT-PATIENT-SUMMARY
+                 PERFORM WRITE-CHECKPOINT
+               END-IF
+             ELSE
+               IF CI-BY-DATE-RANGE
+                 PERFORM PROCESS-DATE-RANGE-CARD
+               ELSE
+                 DISPLAY 'HCCSBR01 - INVALID CONTROL CARD, TYPE = '
+                         CI-SELECT-TYPE
+               END-IF
+             END-IF
+           END-IF.
+
+           PERFORM READ-CONTROL-CARD.
+
+       PROCESS-CONTROL-CARD-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-CHECKPOINT.
+      *================================================================*
+           MOVE WS-CARD-SEQ    TO CKO-CARD-SEQ.
+           MOVE DB2-PATIENT-ID TO CKO-LAST-PATIENTID.
+           WRITE CHECKPOINT-OUT-RECORD.
+
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================*
+       PROCESS-DATE-RANGE-CARD.
+      *================================================================*
+      * Print a summary for every patient with a visit between         *
+      * CI-DATE-FROM and CI-DATE-TO.                                   *
+      *================================================================*
+           MOVE CI-DATE-FROM TO DB2-DATE-FROM.
+           MOVE CI-DATE-TO   TO DB2-DATE-TO.
+           MOVE 'N' TO WS-PATIENT-SEL-EOF.
+
+           EXEC SQL
+               OPEN PATIENT-SEL-CUR
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             DISPLAY
+               'HCCSBR01 - OPEN PATIENT-SEL-CUR FAILED, SQLCODE = '
+               SQLCODE
+             MOVE RL-DATA-UNAVAILABLE TO REPORT-OUT-RECORD
+             WRITE REPORT-OUT-RECORD
+           ELSE
+             PERFORM FETCH-SELECTED-PATIENT
+             PERFORM PRINT-SELECTED-PATIENT
+               UNTIL WS-PATIENT-SEL-AT-EOF
+
+             EXEC SQL
+                 CLOSE PATIENT-SEL-CUR
+             END-EXEC
+           END-IF.
+
+       PROCESS-DATE-RANGE-CARD-EXIT.
+           EXIT.
+
+      *================================================================*
+       FETCH-SELECTED-PATIENT.
+      *================================================================*
+           EXEC SQL
+               FETCH PATIENT-SEL-CUR
+                INTO :DB2-SEL-PATIENT-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-PATIENT-SEL-EOF
+             WHEN OTHER
+               DISPLAY
+                 'HCCSBR01 - FETCH PATIENT-SEL-CUR FAILED, SQLCODE = '
+                 SQLCODE
+               MOVE 'Y' TO WS-PATIENT-SEL-EOF
+           END-EVALUATE.
+
+       FETCH-SELECTED-PATIENT-EXIT.
+           EXIT.
+
+      *================================================================*
+       PRINT-SELECTED-PATIENT.
+      *================================================================*
+      * PATIENT-SEL-CUR is ordered ascending by PATIENTID, so on a     *
+      * restart landing mid-card, patients at or below the             *
+      * checkpointed PATIENTID were already summarised and are         *
+      * skipped without re-printing.                                   *
+      *================================================================*
+           IF WS-RESTARTING AND WS-CARD-SEQ EQUAL WS-RESTART-CARD-SEQ
+              AND DB2-SEL-PATIENT-ID NOT GREATER THAN
+                  WS-RESTART-PATIENTID
+             CONTINUE
+           ELSE
+             MOVE DB2-SEL-PATIENT-ID TO DB2-PATIENT-ID
+             PERFORM PRINT-PATIENT-SUMMARY
+             PERFORM WRITE-CHECKPOINT
+             IF WS-RESTARTING AND WS-CARD-SEQ EQUAL WS-RESTART-CARD-SEQ
+               MOVE 'N' TO WS-RESTARTING-SW
+             END-IF
+           END-IF.
+
+           PERFORM FETCH-SELECTED-PATIENT.
+
+       PRINT-SELECTED-PATIENT-EXIT.
+           EXIT.
+
+      *================================================================*
+       PRINT-PATIENT-SUMMARY.
+      *================================================================*
+      * One full clinical snapshot for the patient in DB2-PATIENT-ID - *
+      * demographic row, active medications, recent vitals and the    *
+      * thresholds a breach would be measured against.                *
+      *================================================================*
+           PERFORM GET-PATIENT-DEMOGRAPHIC.
+
+           IF WS-PATIENT-FOUND
+             PERFORM WRITE-PATIENT-HEADING
+             PERFORM WRITE-PATIENT-DETAIL
+             PERFORM WRITE-MEDICATION-SECTION
+             PERFORM WRITE-VISIT-SECTION
+             PERFORM WRITE-THRESHOLD-SECTION
+             PERFORM WRITE-SEPARATOR
+           ELSE
+             IF WS-PATIENT-SQL-ERROR
+               PERFORM WRITE-PATIENT-DATA-UNAVAILABLE
+             ELSE
+               PERFORM WRITE-PATIENT-NOTFOUND
+             END-IF
+           END-IF.
+
+       PRINT-PATIENT-SUMMARY-EXIT.
+           EXIT.
+
+      *================================================================*
+       GET-PATIENT-DEMOGRAPHIC.
+      *================================================================*
+           MOVE 'N' TO WS-PATIENT-FOUND-SW.
+
+           EXEC SQL
+               SELECT FIRSTNAME, LASTNAME, DATEOFBIRTH
+                 INTO :DB2-FIRST-NAME, :DB2-LAST-NAME, :DB2-DOB
+                 FROM PATIENT
+                WHERE PATIENTID = :DB2-PATIENT-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE 'Y' TO WS-PATIENT-FOUND-SW
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
+               MOVE 'E' TO WS-PATIENT-FOUND-SW
+               DISPLAY
+                 'HCCSBR01 - SELECT PATIENT FAILED, SQLCODE = ' SQLCODE
+           END-EVALUATE.
+
+       GET-PATIENT-DEMOGRAPHIC-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-PATIENT-HEADING.
+      *================================================================*
+           MOVE RL-PATIENT-HEADING TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+       WRITE-PATIENT-HEADING-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-PATIENT-DETAIL.
+      *================================================================*
+           MOVE SPACES          TO RL-PATIENT-DETAIL.
+           MOVE DB2-PATIENT-ID  TO RD-PATIENT-ID.
+           MOVE DB2-FIRST-NAME  TO RD-FIRST-NAME.
+           MOVE DB2-LAST-NAME   TO RD-LAST-NAME.
+           MOVE DB2-DOB         TO RD-DOB.
+           MOVE RL-PATIENT-DETAIL TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+       WRITE-PATIENT-DETAIL-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-PATIENT-NOTFOUND.
+      *================================================================*
+           MOVE SPACES         TO RL-PATIENT-NOTFOUND.
+           MOVE DB2-PATIENT-ID TO RNF-PATIENT-ID.
+           MOVE RL-PATIENT-NOTFOUND TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+       WRITE-PATIENT-NOTFOUND-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-PATIENT-DATA-UNAVAILABLE.
+      *================================================================*
+           MOVE SPACES              TO RL-PATIENT-DATA-UNAVAILABLE.
+           MOVE DB2-PATIENT-ID      TO RDU-PATIENT-ID.
+           MOVE RL-PATIENT-DATA-UNAVAILABLE TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+       WRITE-PATIENT-DATA-UNAVAILABLE-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-MEDICATION-SECTION.
+      *================================================================*
+           MOVE RL-MED-HEADING TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+           MOVE 'N' TO WS-MEDICATION-EOF.
+           MOVE 'N' TO WS-MEDICATION-FOUND-SW.
+
+           EXEC SQL
+               OPEN MEDICATION-CUR
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             DISPLAY
+               'HCCSBR01 - OPEN MEDICATION-CUR FAILED, SQLCODE = '
+               SQLCODE
+             MOVE RL-DATA-UNAVAILABLE TO REPORT-OUT-RECORD
+             WRITE REPORT-OUT-RECORD
+           ELSE
+             PERFORM FETCH-MEDICATION
+             PERFORM WRITE-MEDICATION-DETAIL
+               UNTIL WS-MEDICATION-AT-EOF
+
+             EXEC SQL
+                 CLOSE MEDICATION-CUR
+             END-EXEC
+
+             IF NOT WS-MEDICATION-FOUND
+               IF WS-MEDICATION-SQL-ERROR
+                 MOVE RL-DATA-UNAVAILABLE TO REPORT-OUT-RECORD
+               ELSE
+                 MOVE RL-NONE-ON-FILE TO REPORT-OUT-RECORD
+               END-IF
+               WRITE REPORT-OUT-RECORD
+             END-IF
+           END-IF.
+
+       WRITE-MEDICATION-SECTION-EXIT.
+           EXIT.
+
+      *================================================================*
+       FETCH-MEDICATION.
+      *================================================================*
+           EXEC SQL
+               FETCH MEDICATION-CUR
+                INTO :DB2-MED-DRUG-NAME,
+                     :DB2-MED-STRENGTH,
+                     :DB2-MED-ROUTE,
+                     :DB2-MED-FREQUENCY,
+                     :DB2-MED-START-DATE,
+                     :DB2-MED-END-DATE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE 'Y' TO WS-MEDICATION-FOUND-SW
+             WHEN 100
+               MOVE 'Y' TO WS-MEDICATION-EOF
+             WHEN OTHER
+               DISPLAY
+                 'HCCSBR01 - FETCH MEDICATION-CUR FAILED, SQLCODE = '
+                 SQLCODE
+               MOVE 'Y' TO WS-MEDICATION-EOF
+      * only override the switch if no row was found before the
+      * failure - otherwise the detail lines already written would
+      * be followed by a wrong "DATA UNAVAILABLE" line
+               IF NOT WS-MEDICATION-FOUND
+                 MOVE 'E' TO WS-MEDICATION-FOUND-SW
+               END-IF
+           END-EVALUATE.
+
+       FETCH-MEDICATION-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-MEDICATION-DETAIL.
+      *================================================================*
+           MOVE SPACES             TO RL-MED-DETAIL.
+           MOVE DB2-MED-DRUG-NAME  TO RMD-DRUG-NAME.
+           MOVE DB2-MED-STRENGTH   TO RMD-STRENGTH.
+           MOVE DB2-MED-ROUTE      TO RMD-ROUTE.
+           MOVE DB2-MED-FREQUENCY  TO RMD-FREQUENCY.
+           MOVE DB2-MED-START-DATE TO RMD-START-DATE.
+           MOVE DB2-MED-END-DATE   TO RMD-END-DATE.
+           MOVE RL-MED-DETAIL      TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+           PERFORM FETCH-MEDICATION.
+
+       WRITE-MEDICATION-DETAIL-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-VISIT-SECTION.
+      *================================================================*
+           MOVE RL-VISIT-HEADING TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+           MOVE 'N' TO WS-VISIT-EOF.
+           MOVE 'N' TO WS-VISIT-FOUND-SW.
+
+           EXEC SQL
+               OPEN VISIT-CUR
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             DISPLAY
+               'HCCSBR01 - OPEN VISIT-CUR FAILED, SQLCODE = ' SQLCODE
+             MOVE RL-DATA-UNAVAILABLE TO REPORT-OUT-RECORD
+             WRITE REPORT-OUT-RECORD
+           ELSE
+             PERFORM FETCH-VISIT
+             PERFORM WRITE-VISIT-DETAIL
+               UNTIL WS-VISIT-AT-EOF
+
+             EXEC SQL
+                 CLOSE VISIT-CUR
+             END-EXEC
+
+             IF NOT WS-VISIT-FOUND
+               IF WS-VISIT-SQL-ERROR
+                 MOVE RL-DATA-UNAVAILABLE TO REPORT-OUT-RECORD
+               ELSE
+                 MOVE RL-NONE-ON-FILE TO REPORT-OUT-RECORD
+               END-IF
+               WRITE REPORT-OUT-RECORD
+             END-IF
+           END-IF.
+
+       WRITE-VISIT-SECTION-EXIT.
+           EXIT.
+
+      *================================================================*
+       FETCH-VISIT.
+      *================================================================*
+           EXEC SQL
+               FETCH VISIT-CUR
+                INTO :DB2-VIS-VISIT-DATE,
+                     :DB2-VIS-VISIT-TIME,
+                     :DB2-VIS-HEART-RATE,
+                     :DB2-VIS-BLOOD-PRESSURE,
+                     :DB2-VIS-MENTAL-STATE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE 'Y' TO WS-VISIT-FOUND-SW
+             WHEN 100
+               MOVE 'Y' TO WS-VISIT-EOF
+             WHEN OTHER
+               DISPLAY
+                 'HCCSBR01 - FETCH VISIT-CUR FAILED, SQLCODE = '
+                 SQLCODE
+               MOVE 'Y' TO WS-VISIT-EOF
+      * only override the switch if no row was found before the
+      * failure - otherwise the detail lines already written would
+      * be followed by a wrong "DATA UNAVAILABLE" line
+               IF NOT WS-VISIT-FOUND
+                 MOVE 'E' TO WS-VISIT-FOUND-SW
+               END-IF
+           END-EVALUATE.
+
+       FETCH-VISIT-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-VISIT-DETAIL.
+      *================================================================*
+           MOVE SPACES                 TO RL-VISIT-DETAIL.
+           MOVE DB2-VIS-VISIT-DATE     TO RVD-VISIT-DATE.
+           MOVE DB2-VIS-VISIT-TIME     TO RVD-VISIT-TIME.
+           MOVE DB2-VIS-HEART-RATE     TO RVD-HEART-RATE.
+           MOVE DB2-VIS-BLOOD-PRESSURE TO RVD-BLOOD-PRESSURE.
+           MOVE DB2-VIS-MENTAL-STATE   TO RVD-MENTAL-STATE.
+           MOVE RL-VISIT-DETAIL        TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+           PERFORM FETCH-VISIT.
+
+       WRITE-VISIT-DETAIL-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-THRESHOLD-SECTION.
+      *================================================================*
+           EXEC SQL
+               SELECT HRTHRESHOLD, BPTHRESHOLD, MSTHRESHOLD
+                 INTO :DB2-THR-HR, :DB2-THR-BP, :DB2-THR-MS
+                 FROM THRESHOLD
+                WHERE PATIENTID = :DB2-PATIENT-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               PERFORM WRITE-THRESHOLD-LINE
+             WHEN 100
+               MOVE RL-THRESHOLD-NONE TO REPORT-OUT-RECORD
+               WRITE REPORT-OUT-RECORD
+             WHEN OTHER
+               DISPLAY
+                 'HCCSBR01 - SELECT THRESHOLD FAILED, SQLCODE = '
+                 SQLCODE
+               MOVE RL-DATA-UNAVAILABLE TO REPORT-OUT-RECORD
+               WRITE REPORT-OUT-RECORD
+           END-EVALUATE.
+
+       WRITE-THRESHOLD-SECTION-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-THRESHOLD-LINE.
+      *================================================================*
+           MOVE SPACES       TO RL-THRESHOLD-LINE.
+           MOVE DB2-THR-HR   TO RTH-HR.
+           MOVE DB2-THR-BP   TO RTH-BP.
+           MOVE DB2-THR-MS   TO RTH-MS.
+           MOVE RL-THRESHOLD-LINE TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+       WRITE-THRESHOLD-LINE-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-SEPARATOR.
+      *================================================================*
+           MOVE RL-SEPARATOR TO REPORT-OUT-RECORD.
+           WRITE REPORT-OUT-RECORD.
+
+       WRITE-SEPARATOR-EXIT.
+           EXIT.
+
+      *================================================================*
+       TERMINATE-SUMMARY.
+      *================================================================*
+           CLOSE CONTROL-IN
+           CLOSE REPORT-OUT
+           CLOSE CHECKPOINT-OUT.
+
+       TERMINATE-SUMMARY-EXIT.
+           EXIT.
