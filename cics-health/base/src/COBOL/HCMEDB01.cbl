@@ -0,0 +1,172 @@
+      ******************************************************************
+      *                                                                *
+      *             ADD Meditation / Relief Activity Log               *
+      *                                                                *
+      *   To add a non-drug relief activity (breathing exercise,       *
+      *  stretching routine, etc.) prescribed alongside medication to  *
+      *  the DB2 MEDITATION table for a patient.                       *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCMEDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCMEDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *
+       01  WS-RESP                   PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-CA-MEDITATION-LEN     PIC S9(4) COMP VALUE +130.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *----------------------------------------------------------------*
+      * Host variables for output from DB2 integer types
+       01  DB2-OUT.
+           03 DB2-MEDITATION-ID      PIC S9(9) COMP.
+           03 DB2-PATIENT-ID         PIC S9(9) COMP.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      * initialize DB2 host variables
+           INITIALIZE DB2-OUT.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE RC-SUCCESS TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length - must cover the full meditation request
+           ADD WS-CA-HEADER-LEN     TO WS-REQUIRED-CA-LEN
+           ADD WS-CA-MEDITATION-LEN TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE RC-CA-TOO-SHORT TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * Call routine to Insert row in Meditation table                 *
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+           PERFORM INSERT-MEDITATION.
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       INSERT-MEDITATION.
+      *================================================================*
+      * Insert row into Meditation table for this patient              *
+      *================================================================*
+           MOVE ' INSERT MEDITATION' TO EM-SQLREQ
+             EXEC SQL
+               INSERT INTO MEDITATION
+                         ( MEDITATIONID,
+                           PATIENTID,
+                           MEDITATIONNAME,
+                           MEDITATIONTYPE,
+                           RELIEF,
+                           POSTURE,
+                           HOWOFTEN )
+                  VALUES ( DEFAULT,
+                           :DB2-PATIENT-ID,
+                           :CA-MEDITATION-NAME,
+                           :CA-MEDITATION-TYPE,
+                           :CA-RELIEF,
+                           :CA-POSTURE,
+                           :CA-HOW-OFTEN )
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE RC-SQL-ERROR TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             ELSE
+               EXEC SQL
+                    SET :DB2-MEDITATION-ID = IDENTITY_VAL_LOCAL()
+               END-EXEC
+             END-IF.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
