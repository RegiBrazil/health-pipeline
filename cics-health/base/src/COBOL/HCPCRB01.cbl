@@ -0,0 +1,224 @@
+      ******************************************************************
+      *                                                                *
+      *               Patient Cache Rebuild Batch                     *
+      *                                                                *
+      *   Nightly batch job that rebuilds the PATCACHE VSAM KSDS       *
+      *  from the DB2 PATIENT table - HCIPDB01's GET-PATIENT-INFO      *
+      *  checks this cache first and only goes to DB2 on a miss, to    *
+      *  cut DB2 traffic for the same handful of patients who get      *
+      *  looked up repeatedly during a shift.  PATCACHE is loaded      *
+      *  fresh each run, in PATIENTID order, from an empty/newly       *
+      *  defined KSDS.                                                 *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCPCRB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-CACHE ASSIGN TO PATCACHE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PC-PATIENT-ID
+               FILE STATUS IS WS-PATCACHE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Record layout shared with HCIPDB01's cache lookup
+       FD  PATIENT-CACHE
+           RECORDING MODE IS F.
+           COPY HCPCACHE.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCPCRB01------WS'.
+
+      *----------------------------------------------------------------*
+      * Switches and counters                                          *
+      *----------------------------------------------------------------*
+       01  WS-SWITCHES.
+           03 WS-PATIENT-EOF        PIC X(01) VALUE 'N'.
+              88 WS-PATIENT-AT-EOF           VALUE 'Y'.
+
+       01  WS-PATCACHE-STATUS       PIC X(02).
+           88 WS-PATCACHE-OK                 VALUE '00'.
+
+       01  WS-WORK-FIELDS.
+           03 WS-LOADED-COUNT       PIC 9(07) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *----------------------------------------------------------------*
+       01  DB2-PATIENT.
+           03 DB2-PATIENT-ID         PIC S9(9) COMP.
+           03 DB2-FIRST-NAME         PIC X(10).
+           03 DB2-LAST-NAME          PIC X(20).
+           03 DB2-DOB                PIC X(10).
+           03 DB2-INS-CARD-NUM       PIC X(10).
+           03 DB2-ADDRESS            PIC X(20).
+           03 DB2-CITY               PIC X(20).
+           03 DB2-POSTCODE           PIC X(10).
+           03 DB2-PHONE-MOBILE       PIC X(20).
+           03 DB2-EMAIL-ADDRESS      PIC X(50).
+           03 DB2-USERID             PIC X(10).
+           03 DB2-STATUS             PIC X(01).
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE PATIENT-CUR CURSOR FOR
+               SELECT PATIENTID,
+                      FIRSTNAME,
+                      LASTNAME,
+                      DATEOFBIRTH,
+                      INSCARDNUMBER,
+                      ADDRESS,
+                      CITY,
+                      POSTCODE,
+                      PHONEMOBILE,
+                      EMAILADDRESS,
+                      USERNAME,
+                      STATUS
+                 FROM PATIENT
+                ORDER BY PATIENTID
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-REBUILD.
+
+           PERFORM LOAD-CACHE-RECORD
+             UNTIL WS-PATIENT-AT-EOF.
+
+           PERFORM TERMINATE-REBUILD.
+
+           STOP RUN.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       INITIALIZE-REBUILD.
+      *================================================================*
+      * Open the cache file for a fresh load and the cursor over the   *
+      * whole patient population, in key order.                        *
+      *================================================================*
+           OPEN OUTPUT PATIENT-CACHE.
+
+           EXEC SQL
+             OPEN PATIENT-CUR
+           END-EXEC.
+           IF SQLCODE NOT EQUAL 0
+             DISPLAY 'HCPCRB01 - OPEN PATIENT-CUR FAILED, SQLCODE = '
+                     SQLCODE
+             MOVE 'Y' TO WS-PATIENT-EOF
+           ELSE
+             PERFORM FETCH-PATIENT
+           END-IF.
+
+       INITIALIZE-REBUILD-EXIT.
+           EXIT.
+
+      *================================================================*
+       FETCH-PATIENT.
+      *================================================================*
+      * Fetch the next patient row from the cursor.                    *
+      *================================================================*
+           EXEC SQL
+             FETCH PATIENT-CUR
+               INTO :DB2-PATIENT-ID,
+                    :DB2-FIRST-NAME,
+                    :DB2-LAST-NAME,
+                    :DB2-DOB,
+                    :DB2-INS-CARD-NUM,
+                    :DB2-ADDRESS,
+                    :DB2-CITY,
+                    :DB2-POSTCODE,
+                    :DB2-PHONE-MOBILE,
+                    :DB2-EMAIL-ADDRESS,
+                    :DB2-USERID,
+                    :DB2-STATUS
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-PATIENT-EOF
+             WHEN OTHER
+               DISPLAY 'HCPCRB01 - FETCH PATIENT-CUR FAILED, SQLCODE = '
+                       SQLCODE
+               MOVE 'Y' TO WS-PATIENT-EOF
+           END-EVALUATE.
+
+       FETCH-PATIENT-EXIT.
+           EXIT.
+
+      *================================================================*
+       LOAD-CACHE-RECORD.
+      *================================================================*
+      * Write one row to PATCACHE, and move on to the next patient.    *
+      *================================================================*
+           MOVE DB2-PATIENT-ID    TO PC-PATIENT-ID.
+           MOVE DB2-FIRST-NAME    TO PC-FIRST-NAME.
+           MOVE DB2-LAST-NAME     TO PC-LAST-NAME.
+           MOVE DB2-DOB           TO PC-DOB.
+           MOVE DB2-INS-CARD-NUM  TO PC-INS-CARD-NUM.
+           MOVE DB2-ADDRESS       TO PC-ADDRESS.
+           MOVE DB2-CITY          TO PC-CITY.
+           MOVE DB2-POSTCODE      TO PC-POSTCODE.
+           MOVE DB2-PHONE-MOBILE  TO PC-PHONE-MOBILE.
+           MOVE DB2-EMAIL-ADDRESS TO PC-EMAIL-ADDRESS.
+           MOVE DB2-USERID        TO PC-USERID.
+           MOVE DB2-STATUS        TO PC-STATUS.
+
+           WRITE PATIENT-CACHE-RECORD.
+
+           IF WS-PATCACHE-OK
+             ADD 1 TO WS-LOADED-COUNT
+           ELSE
+             DISPLAY 'HCPCRB01 - WRITE PATCACHE FAILED, STATUS = '
+                     WS-PATCACHE-STATUS
+           END-IF.
+
+           PERFORM FETCH-PATIENT.
+
+       LOAD-CACHE-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+       TERMINATE-REBUILD.
+      *================================================================*
+      * Close the cursor and the cache file and report the load count. *
+      *================================================================*
+           EXEC SQL
+             CLOSE PATIENT-CUR
+           END-EXEC.
+
+           CLOSE PATIENT-CACHE.
+
+           DISPLAY 'HCPCRB01 - PATCACHE LOAD COMPLETE, ROWS LOADED = '
+                   WS-LOADED-COUNT.
+
+       TERMINATE-REBUILD-EXIT.
+           EXIT.
