@@ -0,0 +1,433 @@
+      ******************************************************************
+      *                                                                *
+      *               Patient Roster Batch Report                     *
+      *                                                                *
+      *   Nightly batch job that reads the DB2 PATIENT and             *
+      *  PATIENT_AUDIT tables and prints the patients added since      *
+      *  the last time this report ran, broken out by the terminal     *
+      *  the registration was keyed at.  The cut-off timestamp for    *
+      *  "since the last run" is supplied on CONTROL-IN and a new      *
+      *  cut-off is written back out for tomorrow's run.           *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCPRBR01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-IN    ASSIGN TO CTLIN.
+           SELECT CONTROL-OUT   ASSIGN TO CTLOUT.
+           SELECT REPORT-OUT    ASSIGN TO RPTOUT.
+           SELECT CHECKPOINT-IN  ASSIGN TO CHKIN.
+           SELECT CHECKPOINT-OUT ASSIGN TO CHKOUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-IN
+           RECORDING MODE IS F.
+       01  CONTROL-IN-RECORD.
+           03 CI-LAST-RUN-TS        PIC X(26).
+           03 FILLER                PIC X(54).
+
+       FD  CONTROL-OUT
+           RECORDING MODE IS F.
+       01  CONTROL-OUT-RECORD.
+           03 CO-LAST-RUN-TS        PIC X(26).
+           03 FILLER                PIC X(54).
+
+       FD  REPORT-OUT
+           RECORDING MODE IS F.
+       01  REPORT-OUT-RECORD        PIC X(133).
+
+      * Checkpoint/restart log - one record is appended every time a
+      * detail line is successfully printed, so a run that abends
+      * partway through can be restarted from the last PATIENTID that
+      * made it out rather than reprocessing the whole night's roster.
+      * CHKIN is empty on a normal run; on a restart it is the prior,
+      * incomplete run's CHKOUT, so the last record on it is picked up
+      * as the resume point.
+       FD  CHECKPOINT-IN
+           RECORDING MODE IS F.
+       01  CHECKPOINT-IN-RECORD.
+           03 CKI-LAST-PATIENTID    PIC 9(10).
+           03 CKI-LAST-TERMINAL     PIC X(04).
+           03 FILLER                PIC X(66).
+
+       FD  CHECKPOINT-OUT
+           RECORDING MODE IS F.
+       01  CHECKPOINT-OUT-RECORD.
+           03 CKO-LAST-PATIENTID    PIC 9(10).
+           03 CKO-LAST-TERMINAL     PIC X(04).
+           03 FILLER                PIC X(66).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCPRBR01------WS'.
+
+      *----------------------------------------------------------------*
+      * Switches and counters                                          *
+      *----------------------------------------------------------------*
+       01  WS-SWITCHES.
+           03 WS-CONTROL-IN-EOF     PIC X(01) VALUE 'N'.
+              88 WS-CONTROL-IN-AT-EOF        VALUE 'Y'.
+           03 WS-PATIENT-EOF        PIC X(01) VALUE 'N'.
+              88 WS-PATIENT-AT-EOF           VALUE 'Y'.
+           03 WS-FIRST-DETAIL-SW    PIC X(01) VALUE 'Y'.
+              88 WS-FIRST-DETAIL              VALUE 'Y'.
+           03 WS-CHECKPOINT-IN-EOF  PIC X(01) VALUE 'N'.
+              88 WS-CHECKPOINT-IN-AT-EOF     VALUE 'Y'.
+           03 WS-RESTARTING-SW      PIC X(01) VALUE 'N'.
+              88 WS-RESTARTING                VALUE 'Y'.
+           03 WS-SKIP-SW            PIC X(01) VALUE 'N'.
+              88 WS-SKIP-PENDING               VALUE 'Y'.
+
+       01  WS-WORK-FIELDS.
+           03 WS-LAST-RUN-TS        PIC X(26).
+           03 WS-NEW-RUN-TS         PIC X(26).
+           03 WS-CURRENT-TERMINAL   PIC X(04).
+           03 WS-TERMINAL-COUNT     PIC 9(05) COMP.
+           03 WS-GRAND-TOTAL        PIC 9(07) COMP VALUE ZERO.
+           03 WS-RESTART-PATIENTID  PIC 9(10) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * Report line layouts - moved to REPORT-OUT-RECORD before WRITE  *
+      *----------------------------------------------------------------*
+       01  RL-HEADING-1.
+           03 FILLER                PIC X(01) VALUE '1'.
+           03 FILLER                PIC X(22)
+                                     VALUE 'PATIENT ROSTER REPORT'.
+           03 FILLER                PIC X(110) VALUE SPACES.
+
+       01  RL-HEADING-2.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(10) VALUE 'TERMINAL: '.
+           03 RH2-TERMINAL          PIC X(04).
+           03 FILLER                PIC X(118) VALUE SPACES.
+
+       01  RL-DETAIL-LINE.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 RD-PATIENT-ID         PIC ZZZZZZZZ9.
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 RD-LAST-NAME          PIC X(20).
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 RD-FIRST-NAME         PIC X(10).
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 RD-ADDED-TIMESTAMP    PIC X(26).
+           03 FILLER                PIC X(59) VALUE SPACES.
+
+       01  RL-TERMINAL-TOTAL.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 FILLER                PIC X(20)
+                                     VALUE 'TERMINAL TOTAL . . .'.
+           03 RT-COUNT              PIC ZZZZ9.
+           03 FILLER                PIC X(107) VALUE SPACES.
+
+       01  RL-GRAND-TOTAL.
+           03 FILLER                PIC X(01) VALUE '0'.
+           03 FILLER                PIC X(20)
+                                     VALUE 'GRAND TOTAL  . . . .'.
+           03 RG-COUNT              PIC ZZZZZZ9.
+           03 FILLER                PIC X(105) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *----------------------------------------------------------------*
+       01  DB2-OUT.
+           03 DB2-PATIENT-ID         PIC S9(9) COMP.
+           03 DB2-FIRST-NAME         PIC X(10).
+           03 DB2-LAST-NAME          PIC X(20).
+           03 DB2-TERMINAL           PIC X(04).
+           03 DB2-AUDIT-TIMESTAMP    PIC X(26).
+
+       01  DB2-IN.
+           03 DB2-LAST-RUN-TS        PIC X(26).
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE PATIENT-CUR CURSOR FOR
+               SELECT P.PATIENTID,
+                      P.FIRSTNAME,
+                      P.LASTNAME,
+                      A.TERMINAL,
+                      A.AUDITTIMESTAMP
+                 FROM PATIENT P, PATIENT_AUDIT A
+                WHERE A.PATIENTID = P.PATIENTID
+                  AND A.ACTION = 'A'
+                  AND A.AUDITTIMESTAMP > :DB2-LAST-RUN-TS
+                ORDER BY A.TERMINAL, P.PATIENTID
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-REPORT.
+
+           PERFORM PROCESS-PATIENT
+             UNTIL WS-PATIENT-AT-EOF.
+
+           PERFORM TERMINATE-REPORT.
+
+           STOP RUN.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       INITIALIZE-REPORT.
+      *================================================================*
+      * Open the files, read the cut-off timestamp left by last       *
+      * night's run, read back any checkpoint left by a prior run of  *
+      * tonight's job that abended partway through, open the cursor   *
+      * and print the report heading.                                 *
+      *================================================================*
+           OPEN INPUT  CONTROL-IN
+           OPEN OUTPUT CONTROL-OUT
+           OPEN OUTPUT REPORT-OUT
+           OPEN INPUT  CHECKPOINT-IN
+           OPEN OUTPUT CHECKPOINT-OUT.
+
+           MOVE LOW-VALUES TO WS-NEW-RUN-TS.
+
+           PERFORM READ-CHECKPOINT-IN.
+           PERFORM UPDATE-RESTART-KEY
+             UNTIL WS-CHECKPOINT-IN-AT-EOF.
+           CLOSE CHECKPOINT-IN.
+           IF WS-RESTARTING
+             MOVE 'Y' TO WS-SKIP-SW
+           END-IF.
+
+           READ CONTROL-IN
+             AT END
+               MOVE LOW-VALUES TO WS-LAST-RUN-TS
+               MOVE 'Y' TO WS-PATIENT-EOF
+             NOT AT END
+               MOVE CI-LAST-RUN-TS TO WS-LAST-RUN-TS
+           END-READ.
+
+           IF NOT WS-PATIENT-EOF
+             MOVE WS-LAST-RUN-TS TO DB2-LAST-RUN-TS
+             EXEC SQL
+               OPEN PATIENT-CUR
+             END-EXEC
+             IF SQLCODE NOT EQUAL 0
+               DISPLAY
+                 'HCPRBR01 - OPEN PATIENT-CUR FAILED, SQLCODE = '
+                 SQLCODE
+               MOVE 'Y' TO WS-PATIENT-EOF
+             ELSE
+               PERFORM FETCH-PATIENT
+
+               IF WS-SKIP-PENDING
+                 PERFORM SKIP-CHECKPOINT-ROW
+                   UNTIL WS-PATIENT-AT-EOF
+                      OR NOT WS-SKIP-PENDING
+               END-IF
+
+               MOVE SPACES TO RL-HEADING-1
+               MOVE '1'   TO RL-HEADING-1 (1:1)
+               MOVE 'PATIENT ROSTER REPORT - NEW REGISTRATIONS' TO
+                    RL-HEADING-1 (2:42)
+               MOVE RL-HEADING-1 TO REPORT-OUT-RECORD
+               WRITE REPORT-OUT-RECORD
+             END-IF
+           END-IF.
+
+       INITIALIZE-REPORT-EXIT.
+           EXIT.
+
+      *================================================================*
+       READ-CHECKPOINT-IN.
+      *================================================================*
+           READ CHECKPOINT-IN
+             AT END
+               MOVE 'Y' TO WS-CHECKPOINT-IN-EOF
+           END-READ.
+
+       READ-CHECKPOINT-IN-EXIT.
+           EXIT.
+
+      *================================================================*
+       UPDATE-RESTART-KEY.
+      *================================================================*
+      * CHECKPOINT-IN is a plain sequential log, so the resume point   *
+      * is whichever record happens to be last on it.                 *
+      *================================================================*
+           MOVE CKI-LAST-PATIENTID TO WS-RESTART-PATIENTID.
+           MOVE 'Y' TO WS-RESTARTING-SW.
+           PERFORM READ-CHECKPOINT-IN.
+
+       UPDATE-RESTART-KEY-EXIT.
+           EXIT.
+
+      *================================================================*
+       SKIP-CHECKPOINT-ROW.
+      *================================================================*
+      * Silently replay rows already reported by the aborted run,     *
+      * without re-printing or re-counting them, until the checkpoint *
+      * row itself goes by - the next FETCH-PATIENT then picks up      *
+      * exactly where that run left off.  Same limitation as the      *
+      * per-terminal subtotal: WS-GRAND-TOTAL is not carried forward  *
+      * from the aborted run either, so the grand total TERMINATE-    *
+      * REPORT prints after a restart also only covers rows seen      *
+      * since the restart, not the whole job.                          *
+      *================================================================*
+           MOVE DB2-TERMINAL TO WS-CURRENT-TERMINAL.
+           MOVE ZERO TO WS-TERMINAL-COUNT.
+           MOVE 'Y' TO WS-FIRST-DETAIL-SW.
+
+           IF DB2-AUDIT-TIMESTAMP GREATER THAN WS-NEW-RUN-TS
+             MOVE DB2-AUDIT-TIMESTAMP TO WS-NEW-RUN-TS
+           END-IF.
+
+           IF DB2-PATIENT-ID EQUAL WS-RESTART-PATIENTID
+             MOVE 'N' TO WS-SKIP-SW
+           END-IF.
+
+           PERFORM FETCH-PATIENT.
+
+       SKIP-CHECKPOINT-ROW-EXIT.
+           EXIT.
+
+      *================================================================*
+       PROCESS-PATIENT.
+      *================================================================*
+      * One row per new registration, broken out by terminal.         *
+      *================================================================*
+           IF DB2-TERMINAL NOT EQUAL WS-CURRENT-TERMINAL
+             IF NOT WS-FIRST-DETAIL
+               PERFORM WRITE-TERMINAL-TOTAL
+             END-IF
+             MOVE DB2-TERMINAL TO WS-CURRENT-TERMINAL
+             MOVE ZERO         TO WS-TERMINAL-COUNT
+             MOVE 'N'          TO WS-FIRST-DETAIL-SW
+             PERFORM WRITE-TERMINAL-HEADING
+           END-IF.
+
+           MOVE SPACES             TO RL-DETAIL-LINE
+           MOVE DB2-PATIENT-ID      TO RD-PATIENT-ID
+           MOVE DB2-LAST-NAME       TO RD-LAST-NAME
+           MOVE DB2-FIRST-NAME      TO RD-FIRST-NAME
+           MOVE DB2-AUDIT-TIMESTAMP TO RD-ADDED-TIMESTAMP
+           MOVE RL-DETAIL-LINE      TO REPORT-OUT-RECORD
+           WRITE REPORT-OUT-RECORD.
+
+           ADD 1 TO WS-TERMINAL-COUNT
+           ADD 1 TO WS-GRAND-TOTAL.
+
+           IF DB2-AUDIT-TIMESTAMP GREATER THAN WS-NEW-RUN-TS
+             MOVE DB2-AUDIT-TIMESTAMP TO WS-NEW-RUN-TS
+           END-IF.
+
+           MOVE DB2-PATIENT-ID  TO CKO-LAST-PATIENTID
+           MOVE DB2-TERMINAL    TO CKO-LAST-TERMINAL
+           WRITE CHECKPOINT-OUT-RECORD.
+
+           PERFORM FETCH-PATIENT.
+
+       PROCESS-PATIENT-EXIT.
+           EXIT.
+
+      *================================================================*
+       FETCH-PATIENT.
+      *================================================================*
+      * Fetch the next qualifying patient from the cursor.             *
+      *================================================================*
+           EXEC SQL
+             FETCH PATIENT-CUR
+               INTO :DB2-PATIENT-ID,
+                    :DB2-FIRST-NAME,
+                    :DB2-LAST-NAME,
+                    :DB2-TERMINAL,
+                    :DB2-AUDIT-TIMESTAMP
+           END-EXEC.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               MOVE 'Y' TO WS-PATIENT-EOF
+             WHEN OTHER
+               DISPLAY 'HCPRBR01 - FETCH PATIENT-CUR FAILED, SQLCODE = '
+                       SQLCODE
+               MOVE 'Y' TO WS-PATIENT-EOF
+           END-EVALUATE.
+
+       FETCH-PATIENT-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-TERMINAL-HEADING.
+      *================================================================*
+           MOVE SPACES          TO RL-HEADING-2
+           MOVE DB2-TERMINAL    TO RH2-TERMINAL
+           MOVE RL-HEADING-2    TO REPORT-OUT-RECORD
+           WRITE REPORT-OUT-RECORD.
+
+       WRITE-TERMINAL-HEADING-EXIT.
+           EXIT.
+
+      *================================================================*
+       WRITE-TERMINAL-TOTAL.
+      *================================================================*
+           MOVE SPACES            TO RL-TERMINAL-TOTAL
+           MOVE WS-TERMINAL-COUNT TO RT-COUNT
+           MOVE RL-TERMINAL-TOTAL TO REPORT-OUT-RECORD
+           WRITE REPORT-OUT-RECORD.
+
+       WRITE-TERMINAL-TOTAL-EXIT.
+           EXIT.
+
+      *================================================================*
+       TERMINATE-REPORT.
+      *================================================================*
+      * Flush the last terminal's total, print the grand total,       *
+      * close the cursor and the files, and leave tonight's high      *
+      * timestamp behind for tomorrow's run.                           *
+      *================================================================*
+           IF NOT WS-FIRST-DETAIL
+             PERFORM WRITE-TERMINAL-TOTAL
+           END-IF.
+
+           MOVE SPACES         TO RL-GRAND-TOTAL
+           MOVE WS-GRAND-TOTAL TO RG-COUNT
+           MOVE RL-GRAND-TOTAL TO REPORT-OUT-RECORD
+           WRITE REPORT-OUT-RECORD.
+
+           EXEC SQL
+             CLOSE PATIENT-CUR
+           END-EXEC.
+
+           IF WS-NEW-RUN-TS GREATER THAN WS-LAST-RUN-TS
+             MOVE WS-NEW-RUN-TS TO CO-LAST-RUN-TS
+           ELSE
+             MOVE WS-LAST-RUN-TS TO CO-LAST-RUN-TS
+           END-IF.
+           WRITE CONTROL-OUT-RECORD.
+
+           CLOSE CONTROL-IN
+           CLOSE CONTROL-OUT
+           CLOSE REPORT-OUT
+           CLOSE CHECKPOINT-OUT.
+
+       TERMINATE-REPORT-EXIT.
+           EXIT.
