@@ -0,0 +1,193 @@
+      ******************************************************************
+      *                                                                *
+      *                 Maintain Patient Vital Thresholds               *
+      *                                                                *
+      *   To add or update a patient's personal alert thresholds       *
+      *  (heart rate, blood pressure, mental state) on the DB2          *
+      *  THRESHOLD table.  An UPDATE is tried first; if the patient    *
+      *  has no thresholds on file yet a new row is inserted.          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCTHDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCTHDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *
+       01  WS-RESP                   PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-CA-THRESHOLD-LEN      PIC S9(4) COMP VALUE +30.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *----------------------------------------------------------------*
+      * Host variables for output from DB2 integer types
+       01  DB2-OUT.
+           03 DB2-PATIENT-ID         PIC S9(9) COMP.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      * initialize DB2 host variables
+           INITIALIZE DB2-OUT.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE RC-SUCCESS TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length - must cover the full threshold request
+           ADD WS-CA-HEADER-LEN    TO WS-REQUIRED-CA-LEN
+           ADD WS-CA-THRESHOLD-LEN TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE RC-CA-TOO-SHORT TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * Call routine to add or update the patient's thresholds         *
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID.
+           PERFORM UPDATE-THRESHOLD.
+           IF SQLCODE EQUAL 100
+             PERFORM INSERT-THRESHOLD
+           END-IF.
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       UPDATE-THRESHOLD.
+      *================================================================*
+      * Try to update an existing row for this patient first - most   *
+      * threshold maintenance is a tweak to a value already on file.  *
+      *================================================================*
+           MOVE ' UPDATE THRESHOLD' TO EM-SQLREQ
+             EXEC SQL
+               UPDATE THRESHOLD
+                  SET HRTHRESHOLD = :CA-HR-THRESHOLD,
+                      BPTHRESHOLD = :CA-BP-THRESHOLD,
+                      MSTHRESHOLD = :CA-MS-THRESHOLD
+                WHERE PATIENTID  = :DB2-PATIENT-ID
+             END-EXEC
+
+             EVALUATE SQLCODE
+               WHEN 0
+                 CONTINUE
+               WHEN 100
+                 CONTINUE
+               WHEN OTHER
+                 MOVE RC-SQL-ERROR TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+             END-EVALUATE.
+
+           EXIT.
+
+      *================================================================*
+       INSERT-THRESHOLD.
+      *================================================================*
+      * No row existed for this patient to update - insert one.       *
+      *================================================================*
+           MOVE ' INSERT THRESHOLD' TO EM-SQLREQ
+             EXEC SQL
+               INSERT INTO THRESHOLD
+                         ( PATIENTID,
+                           HRTHRESHOLD,
+                           BPTHRESHOLD,
+                           MSTHRESHOLD )
+                  VALUES ( :DB2-PATIENT-ID,
+                           :CA-HR-THRESHOLD,
+                           :CA-BP-THRESHOLD,
+                           :CA-MS-THRESHOLD )
+             END-EXEC
+
+             IF SQLCODE NOT EQUAL 0
+               MOVE RC-SQL-ERROR TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+             END-IF.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
