@@ -0,0 +1,194 @@
+      ******************************************************************
+      *                                                                *
+      *                    Update Patient Details                      *
+      *                                                                *
+      *   To update a patient's name, address and other demographic    *
+      *  details already on file in the DB2 PATIENT table.  Add and    *
+      *  Inquire have had a gap between them ever since HCAPDB01 and    *
+      *  hcipdb01 were written - this fills it.                         *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HCUPDB01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'HCUPDB01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      *
+       01  WS-RESP                   PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSWS.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-CA-PATIENT-LEN        PIC S9(4) COMP VALUE +180.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+
+      *----------------------------------------------------------------*
+      * Definitions required by SQL statement                          *
+      *   DB2 datatypes to COBOL equivalents                           *
+      *     INTEGER     :   PIC S9(9) COMP                             *
+      *----------------------------------------------------------------*
+      * Host variables for output from DB2 integer types
+       01  DB2-OUT.
+           03 DB2-PATIENT-ID         PIC S9(9) COMP.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    DB2 CONTROL
+      *----------------------------------------------------------------*
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           EXEC SQL
+             INCLUDE HCCMAREA
+           END-EXEC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+      * set up general variable
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      * initialize DB2 host variables
+           INITIALIZE DB2-OUT.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
+           END-IF
+
+      * initialize commarea return code to zero
+           MOVE RC-SUCCESS TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+      * check commarea length - must cover the full patient request
+           ADD WS-CA-HEADER-LEN  TO WS-REQUIRED-CA-LEN
+           ADD WS-CA-PATIENT-LEN TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE RC-CA-TOO-SHORT TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * Reject an unparseable date of birth before it reaches DB2      *
+           PERFORM VALIDATE-PATIENT-DOB.
+
+      * Call routine to update the row in the Patient table            *
+           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID
+           MOVE CA-PATIENT-ID TO EM-PATNUM.
+           PERFORM UPDATE-PATIENT.
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       VALIDATE-PATIENT-DOB.
+      *================================================================*
+      * CA-DOB is expected as CCYY-MM-DD - reject anything that isn't  *
+      * shaped that way rather than let DB2 raise an obscure SQLCODE   *
+      * for a bad DATE literal.                                        *
+      *================================================================*
+           IF CA-DOB (5:1) NOT EQUAL '-'
+              OR CA-DOB (8:1) NOT EQUAL '-'
+              OR CA-DOB (1:4) IS NOT NUMERIC
+              OR CA-DOB (6:2) IS NOT NUMERIC
+              OR CA-DOB (9:2) IS NOT NUMERIC
+             MOVE RC-INVALID-DOB TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           EXIT.
+
+      *================================================================*
+       UPDATE-PATIENT.
+      *================================================================*
+      * Update the demographic details already on file for this       *
+      * patient.  A SQLCODE of 100 means the PATIENTID handed in       *
+      * doesn't exist - reported back as RC-NOT-FOUND rather than      *
+      * treated as an error.                                           *
+      *================================================================*
+           MOVE ' UPDATE PATIENT' TO EM-SQLREQ
+             EXEC SQL
+               UPDATE PATIENT
+                  SET FIRSTNAME     = :CA-FIRST-NAME,
+                      LASTNAME      = :CA-LAST-NAME,
+                      DATEOFBIRTH   = :CA-DOB,
+                      INSCARDNUMBER = :CA-INS-CARD-NUM,
+                      ADDRESS       = :CA-ADDRESS,
+                      CITY          = :CA-CITY,
+                      POSTCODE      = :CA-POSTCODE,
+                      PHONEMOBILE   = :CA-PHONE-MOBILE,
+                      EMAILADDRESS  = :CA-EMAIL-ADDRESS
+                WHERE PATIENTID     = :DB2-PATIENT-ID
+             END-EXEC
+
+             EVALUATE SQLCODE
+               WHEN 0
+                 MOVE RC-SUCCESS TO CA-RETURN-CODE
+               WHEN 100
+                 MOVE RC-NOT-FOUND TO CA-RETURN-CODE
+               WHEN OTHER
+                 MOVE RC-SQL-ERROR TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+             END-EVALUATE.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       COPY HCERRSPD.
