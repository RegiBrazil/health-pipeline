@@ -29,7 +29,19 @@
       * Fields to be used to calculate if commarea is large enough
        01  WS-COMMAREA-LENGTHS.
            03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
+           03 WS-CA-SEARCH-LEN         PIC S9(4) COMP VALUE +20.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+      *----------------------------------------------------------------*
+       01  WS-RESP                    PIC S9(8) COMP.
+      *----------------------------------------------------------------*
+      * Cache lookup switch - set by READ-PATIENT-CACHE below
+       01  WS-CACHE-SWITCHES.
+           03 WS-CACHE-HIT-SW         PIC X(01) VALUE 'N'.
+              88 WS-CACHE-HIT                   VALUE 'Y'.
+      *----------------------------------------------------------------*
+      * PATCACHE VSAM KSDS record - a same-shift lookup cache checked  *
+      * by GET-PATIENT-INFO before falling back to the DB2 SELECT      *
+       COPY HCPCACHE.
       *----------------------------------------------------------------*
       * Definitions required by SQL statement                          *
       *   DB2 datatypes to COBOL equivalents                           *
@@ -41,6 +53,18 @@
       * Host variables for input to DB2 integer types
        01  DB2-IN.
            03 DB2-PATIENT-ID           PIC S9(9) COMP.
+      * Host variable for the patient's active/inactive flag
+       01  DB2-STATUS                  PIC X(01).
+      *----------------------------------------------------------------*
+      * Host variables for the LASTNAME LIKE cursor search
+       01  DB2-SEARCH.
+           03 DB2-SEARCH-LASTNAME      PIC X(20).
+           03 DB2-SEARCH-PATIENT-ID    PIC S9(9) COMP.
+           03 DB2-SEARCH-FIRSTNAME     PIC X(10).
+           03 DB2-SEARCH-LASTNAME-OUT  PIC X(20).
+           03 DB2-SEARCH-DOB           PIC X(10).
+      * Subscript used while filling in CA-SEARCH-RESULT
+       01  WS-SEARCH-IX                PIC 9(02) COMP.
       *----------------------------------------------------------------*
       *    DB2 CONTROL
       *----------------------------------------------------------------*
@@ -82,7 +106,7 @@
                EXEC CICS ABEND ABCODE('HCCA') NODUMP END-EXEC
            END-IF
       * initialize commarea return code to zero
-           MOVE '00' TO CA-RETURN-CODE
+           MOVE RC-SUCCESS TO CA-RETURN-CODE
            MOVE EIBCALEN TO WS-CALEN.
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
       * initialize DB2 host variables
@@ -90,22 +114,40 @@
       *----------------------------------------------------------------*
       * Process incoming commarea                                      *
       *----------------------------------------------------------------*
-      * check commarea length - meets minimum requirement
+      * this program only handles the two request types below - a
+      * commarea built for some other transaction, or a corrupted
+      * CA-REQUEST-ID, is rejected here rather than silently treated
+      * as an inquire
+           IF NOT CA-REQ-INQ-PATIENT AND NOT CA-REQ-SEARCH-PATIENT
+             MOVE RC-INVALID-REQUEST-ID TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+      * check commarea length - meets minimum requirement for the
+      * specific request type being made, not just the header
            ADD WS-CA-HEADERTRAILER-LEN TO WS-REQUIRED-CA-LEN
+           IF CA-REQ-SEARCH-PATIENT
+             ADD WS-CA-SEARCH-LEN TO WS-REQUIRED-CA-LEN
+           END-IF
       * if less set error return code and return to caller
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
-             MOVE '98' TO CA-RETURN-CODE
+             MOVE RC-CA-TOO-SHORT TO CA-RETURN-CODE
              EXEC CICS RETURN END-EXEC
            END-IF
-      * Convert commarea patient id to DB2 integer format
-           MOVE CA-PATIENT-ID TO DB2-PATIENT-ID
-      * and save in error msg field incase required
-           MOVE CA-PATIENT-ID TO EM-PATNUM
       *----------------------------------------------------------------*
       * Obtain details from DB2                                        *
       *----------------------------------------------------------------*
+      * A search request carries a partial LASTNAME rather than a
+      * PATIENTID, so it is dispatched to its own cursor-based routine
+           IF CA-REQ-SEARCH-PATIENT
+             PERFORM SEARCH-PATIENT-INFO
+           ELSE
+      * Convert commarea patient id to DB2 integer format
+             MOVE CA-PATIENT-ID TO DB2-PATIENT-ID
+      * and save in error msg field incase required
+             MOVE CA-PATIENT-ID TO EM-PATNUM
       *    Call routine to issue SQL to obtain info from DB2
-           PERFORM GET-PATIENT-INFO.
+             PERFORM GET-PATIENT-INFO
+           END-IF.
       *----------------------------------------------------------------*
       * END PROGRAM and return to caller                               *
       *----------------------------------------------------------------*
@@ -114,43 +156,155 @@
        MAINLINE-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       GET-PATIENT-INFO.
+       DECLARE-CURSORS.
+      *----------------------------------------------------------------*
+      * Cursor used by SEARCH-PATIENT-INFO below for a LASTNAME LIKE   *
+      * browse search - declared once, opened/fetched/closed per call  *
            EXEC SQL
-               SELECT FIRSTNAME,
+               DECLARE PATCUR CURSOR FOR
+               SELECT PATIENTID,
+                      FIRSTNAME,
                       LASTNAME,
-                      DATEOFBIRTH,
-                      insCardNumber,
-                      ADDRESS,
-                      CITY,
-                      POSTCODE,
-                      PHONEMOBILE,
-                      EMAILADDRESS,
-                      USERNAME
-               INTO  :CA-FIRST-NAME,
-                     :CA-LAST-NAME,
-                     :CA-DOB,
-                     :CA-INS-CARD-NUM,
-                     :CA-ADDRESS,
-                     :CA-CITY,
-                     :CA-POSTCODE,
-                     :CA-PHONE-MOBILE,
-                     :CA-EMAIL-ADDRESS,
-                     :CA-USERID
-               FROM PATIENT
-               WHERE PATIENTID = :DB2-PATIENT-ID
-               END-EXEC.
-           Evaluate SQLCODE
-             When 0
-               MOVE '00' TO CA-RETURN-CODE
-             When 100
-               MOVE '01' TO CA-RETURN-CODE
-             When -913
-               MOVE '01' TO CA-RETURN-CODE
-             When Other
-               MOVE '90' TO CA-RETURN-CODE
-               PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS RETURN END-EXEC
-           END-Evaluate.
+                      DATEOFBIRTH
+                 FROM PATIENT
+                WHERE LASTNAME LIKE :DB2-SEARCH-LASTNAME
+                ORDER BY LASTNAME, FIRSTNAME
+           END-EXEC.
+           EXIT.
+      *================================================================*
+       SEARCH-PATIENT-INFO.
+      *================================================================*
+      * Open a cursor on a partial/leading LASTNAME match and return   *
+      * up to 10 rows (PATIENTID/FIRSTNAME/LASTNAME/DOB) so staff can  *
+      * pick the right patient before doing the full inquire.          *
+      *================================================================*
+           MOVE SPACES TO DB2-SEARCH-LASTNAME
+           STRING CA-SEARCH-LASTNAME DELIMITED BY SPACE
+                  '%'                DELIMITED BY SIZE
+             INTO DB2-SEARCH-LASTNAME
+           MOVE 0 TO CA-SEARCH-RESULT-COUNT
+           MOVE 0 TO WS-SEARCH-IX
+
+           MOVE ' OPEN PATCUR' TO EM-SQLREQ
+           EXEC SQL
+               OPEN PATCUR
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE RC-SQL-ERROR TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           PERFORM FETCH-SEARCH-ROW
+             UNTIL SQLCODE NOT EQUAL 0
+                OR WS-SEARCH-IX = 10
+
+           MOVE ' CLOSE PATCUR' TO EM-SQLREQ
+           EXEC SQL
+               CLOSE PATCUR
+           END-EXEC
+
+           IF CA-SEARCH-RESULT-COUNT GREATER THAN ZERO
+             MOVE RC-SUCCESS TO CA-RETURN-CODE
+           ELSE
+             MOVE RC-NOT-FOUND TO CA-RETURN-CODE
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       FETCH-SEARCH-ROW.
+      *----------------------------------------------------------------*
+      * Fetch one row from PATCUR into the next CA-SEARCH-RESULT slot  *
+           MOVE ' FETCH PATCUR' TO EM-SQLREQ
+           EXEC SQL
+               FETCH PATCUR
+                INTO :DB2-SEARCH-PATIENT-ID,
+                     :DB2-SEARCH-FIRSTNAME,
+                     :DB2-SEARCH-LASTNAME-OUT,
+                     :DB2-SEARCH-DOB
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+             ADD 1 TO WS-SEARCH-IX
+             MOVE DB2-SEARCH-PATIENT-ID
+                                  TO CA-SEARCH-PATIENT-ID(WS-SEARCH-IX)
+             MOVE DB2-SEARCH-FIRSTNAME
+                                  TO CA-SEARCH-FIRSTNAME(WS-SEARCH-IX)
+             MOVE DB2-SEARCH-LASTNAME-OUT
+                              TO CA-SEARCH-LASTNAME-OUT(WS-SEARCH-IX)
+             MOVE DB2-SEARCH-DOB  TO CA-SEARCH-DOB(WS-SEARCH-IX)
+             MOVE WS-SEARCH-IX    TO CA-SEARCH-RESULT-COUNT
+           END-IF.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       GET-PATIENT-INFO.
+      * Check the VSAM cache first - the same handful of patients get
+      * looked up repeatedly during a shift, so a hit here saves a
+      * round trip to DB2 entirely
+           PERFORM READ-PATIENT-CACHE.
+           IF WS-CACHE-HIT
+             MOVE PC-FIRST-NAME    TO CA-FIRST-NAME
+             MOVE PC-LAST-NAME     TO CA-LAST-NAME
+             MOVE PC-DOB           TO CA-DOB
+             MOVE PC-INS-CARD-NUM  TO CA-INS-CARD-NUM
+             MOVE PC-ADDRESS       TO CA-ADDRESS
+             MOVE PC-CITY          TO CA-CITY
+             MOVE PC-POSTCODE      TO CA-POSTCODE
+             MOVE PC-PHONE-MOBILE  TO CA-PHONE-MOBILE
+             MOVE PC-EMAIL-ADDRESS TO CA-EMAIL-ADDRESS
+             MOVE PC-USERID        TO CA-USERID
+             IF PC-STATUS EQUAL 'I'
+               MOVE RC-INACTIVE TO CA-RETURN-CODE
+             ELSE
+               MOVE RC-SUCCESS TO CA-RETURN-CODE
+             END-IF
+           ELSE
+      * Cache miss - fall back to the DB2 SELECT as before
+             EXEC SQL
+                 SELECT FIRSTNAME,
+                        LASTNAME,
+                        DATEOFBIRTH,
+                        insCardNumber,
+                        ADDRESS,
+                        CITY,
+                        POSTCODE,
+                        PHONEMOBILE,
+                        EMAILADDRESS,
+                        USERNAME,
+                        STATUS
+                 INTO  :CA-FIRST-NAME,
+                       :CA-LAST-NAME,
+                       :CA-DOB,
+                       :CA-INS-CARD-NUM,
+                       :CA-ADDRESS,
+                       :CA-CITY,
+                       :CA-POSTCODE,
+                       :CA-PHONE-MOBILE,
+                       :CA-EMAIL-ADDRESS,
+                       :CA-USERID,
+                       :DB2-STATUS
+                 FROM PATIENT
+                 WHERE PATIENTID = :DB2-PATIENT-ID
+                 END-EXEC.
+             Evaluate SQLCODE
+               When 0
+                 IF DB2-STATUS EQUAL 'I'
+                   MOVE RC-INACTIVE TO CA-RETURN-CODE
+                 ELSE
+                   MOVE RC-SUCCESS TO CA-RETURN-CODE
+                 END-IF
+               When 100
+                 MOVE RC-NOT-FOUND TO CA-RETURN-CODE
+               When -913
+                 MOVE RC-RESOURCE-UNAVAIL TO CA-RETURN-CODE
+               When Other
+                 MOVE RC-SQL-ERROR TO CA-RETURN-CODE
+                 PERFORM WRITE-ERROR-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+             END-Evaluate
+           END-IF.
       * %bug2 -- the line below will introduce a BUG
       *----------------------------------------------------------------*
       *         IF DB2-PATIENT-ID = 1
@@ -158,6 +312,31 @@
       *         END-IF
       *           MOVE "02" to CA-NEWFIELD
       *----------------------------------------------------------------*
+       GET-PATIENT-INFO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       READ-PATIENT-CACHE.
+      *----------------------------------------------------------------*
+      * Look up the patient on PATCACHE by PATIENTID.  A normal       *
+      * not-found response just means the patient isn't cached yet -  *
+      * that is a miss, not an error, so GET-PATIENT-INFO falls back   *
+      * to DB2 without writing anything to the error queue over it.    *
+      *----------------------------------------------------------------*
+           MOVE CA-PATIENT-ID TO PC-PATIENT-ID.
+           MOVE 'N' TO WS-CACHE-HIT-SW.
+
+           EXEC CICS READ
+                FILE('PATCACHE')
+                INTO(PATIENT-CACHE-RECORD)
+                RIDFLD(PC-PATIENT-ID)
+                KEYLENGTH(LENGTH OF PC-PATIENT-ID)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+             MOVE 'Y' TO WS-CACHE-HIT-SW
+           END-IF.
+
            EXIT.
       *----------------------------------------------------------------*
        COPY HCERRSPD.
\ No newline at end of file
