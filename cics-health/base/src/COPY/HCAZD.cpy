@@ -0,0 +1,176 @@
+      *----------------------------------------------------------------*
+      *    HCAZD                                                       *
+      *    Symbolic map for mapset HCAZM, map HCAZD1 - the HCAZ data-  *
+      *    entry screen.  One generic "fill in the blanks" layout      *
+      *    reused for all nine back-end transactions; HCAZ relabels    *
+      *    DTITL/DLBL1-DLBL10 to match whichever option the operator   *
+      *    picked and reads the entered values back through PID and   *
+      *    DVAL1-DVAL10.  Generated by the BMS map compiler from       *
+      *    cics-health/base/src/BMS/HCAZM.bms, map HCAZD1.             *
+      *----------------------------------------------------------------*
+       01  HCAZD1I.
+           03 FILLER                  PIC X(12).
+           03 DTITLL                  COMP PIC S9(4).
+           03 DTITLF                  PIC X.
+           03 FILLER REDEFINES DTITLF.
+              05 DTITLA               PIC X.
+           03 DTITLI                  PIC X(40).
+           03 PIDL                    COMP PIC S9(4).
+           03 PIDF                    PIC X.
+           03 FILLER REDEFINES PIDF.
+              05 PIDA                 PIC X.
+           03 PIDI                    PIC X(10).
+           03 DLBL1L                  COMP PIC S9(4).
+           03 DLBL1F                  PIC X.
+           03 FILLER REDEFINES DLBL1F.
+              05 DLBL1A               PIC X.
+           03 DLBL1I                  PIC X(20).
+           03 DVAL1L                  COMP PIC S9(4).
+           03 DVAL1F                  PIC X.
+           03 FILLER REDEFINES DVAL1F.
+              05 DVAL1A               PIC X.
+           03 DVAL1I                  PIC X(50).
+           03 DLBL2L                  COMP PIC S9(4).
+           03 DLBL2F                  PIC X.
+           03 FILLER REDEFINES DLBL2F.
+              05 DLBL2A               PIC X.
+           03 DLBL2I                  PIC X(20).
+           03 DVAL2L                  COMP PIC S9(4).
+           03 DVAL2F                  PIC X.
+           03 FILLER REDEFINES DVAL2F.
+              05 DVAL2A               PIC X.
+           03 DVAL2I                  PIC X(20).
+           03 DLBL3L                  COMP PIC S9(4).
+           03 DLBL3F                  PIC X.
+           03 FILLER REDEFINES DLBL3F.
+              05 DLBL3A               PIC X.
+           03 DLBL3I                  PIC X(20).
+           03 DVAL3L                  COMP PIC S9(4).
+           03 DVAL3F                  PIC X.
+           03 FILLER REDEFINES DVAL3F.
+              05 DVAL3A               PIC X.
+           03 DVAL3I                  PIC X(20).
+           03 DLBL4L                  COMP PIC S9(4).
+           03 DLBL4F                  PIC X.
+           03 FILLER REDEFINES DLBL4F.
+              05 DLBL4A               PIC X.
+           03 DLBL4I                  PIC X(20).
+           03 DVAL4L                  COMP PIC S9(4).
+           03 DVAL4F                  PIC X.
+           03 FILLER REDEFINES DVAL4F.
+              05 DVAL4A               PIC X.
+           03 DVAL4I                  PIC X(20).
+           03 DLBL5L                  COMP PIC S9(4).
+           03 DLBL5F                  PIC X.
+           03 FILLER REDEFINES DLBL5F.
+              05 DLBL5A               PIC X.
+           03 DLBL5I                  PIC X(20).
+           03 DVAL5L                  COMP PIC S9(4).
+           03 DVAL5F                  PIC X.
+           03 FILLER REDEFINES DVAL5F.
+              05 DVAL5A               PIC X.
+           03 DVAL5I                  PIC X(20).
+           03 DLBL6L                  COMP PIC S9(4).
+           03 DLBL6F                  PIC X.
+           03 FILLER REDEFINES DLBL6F.
+              05 DLBL6A               PIC X.
+           03 DLBL6I                  PIC X(20).
+           03 DVAL6L                  COMP PIC S9(4).
+           03 DVAL6F                  PIC X.
+           03 FILLER REDEFINES DVAL6F.
+              05 DVAL6A               PIC X.
+           03 DVAL6I                  PIC X(20).
+           03 DLBL7L                  COMP PIC S9(4).
+           03 DLBL7F                  PIC X.
+           03 FILLER REDEFINES DLBL7F.
+              05 DLBL7A               PIC X.
+           03 DLBL7I                  PIC X(20).
+           03 DVAL7L                  COMP PIC S9(4).
+           03 DVAL7F                  PIC X.
+           03 FILLER REDEFINES DVAL7F.
+              05 DVAL7A               PIC X.
+           03 DVAL7I                  PIC X(10).
+           03 DLBL8L                  COMP PIC S9(4).
+           03 DLBL8F                  PIC X.
+           03 FILLER REDEFINES DLBL8F.
+              05 DLBL8A               PIC X.
+           03 DLBL8I                  PIC X(20).
+           03 DVAL8L                  COMP PIC S9(4).
+           03 DVAL8F                  PIC X.
+           03 FILLER REDEFINES DVAL8F.
+              05 DVAL8A               PIC X.
+           03 DVAL8I                  PIC X(20).
+           03 DLBL9L                  COMP PIC S9(4).
+           03 DLBL9F                  PIC X.
+           03 FILLER REDEFINES DLBL9F.
+              05 DLBL9A               PIC X.
+           03 DLBL9I                  PIC X(20).
+           03 DVAL9L                  COMP PIC S9(4).
+           03 DVAL9F                  PIC X.
+           03 FILLER REDEFINES DVAL9F.
+              05 DVAL9A               PIC X.
+           03 DVAL9I                  PIC X(50).
+           03 DLBL10L                 COMP PIC S9(4).
+           03 DLBL10F                 PIC X.
+           03 FILLER REDEFINES DLBL10F.
+              05 DLBL10A              PIC X.
+           03 DLBL10I                 PIC X(20).
+           03 DVAL10L                 COMP PIC S9(4).
+           03 DVAL10F                 PIC X.
+           03 FILLER REDEFINES DVAL10F.
+              05 DVAL10A              PIC X.
+           03 DVAL10I                 PIC X(10).
+           03 DMSGL                   COMP PIC S9(4).
+           03 DMSGF                   PIC X.
+           03 FILLER REDEFINES DMSGF.
+              05 DMSGA                PIC X.
+           03 DMSGI                   PIC X(70).
+
+       01  HCAZD1O REDEFINES HCAZD1I.
+           03 FILLER                  PIC X(12).
+           03 FILLER                  PIC X(03).
+           03 DTITLO                  PIC X(40).
+           03 FILLER                  PIC X(03).
+           03 PIDO                    PIC X(10).
+           03 FILLER                  PIC X(03).
+           03 DLBL1O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL1O                  PIC X(50).
+           03 FILLER                  PIC X(03).
+           03 DLBL2O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL2O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DLBL3O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL3O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DLBL4O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL4O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DLBL5O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL5O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DLBL6O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL6O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DLBL7O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL7O                  PIC X(10).
+           03 FILLER                  PIC X(03).
+           03 DLBL8O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL8O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DLBL9O                  PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL9O                  PIC X(50).
+           03 FILLER                  PIC X(03).
+           03 DLBL10O                 PIC X(20).
+           03 FILLER                  PIC X(03).
+           03 DVAL10O                 PIC X(10).
+           03 FILLER                  PIC X(03).
+           03 DMSGO                   PIC X(70).
