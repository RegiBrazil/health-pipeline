@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------*
+      *    HCAZM                                                       *
+      *    Symbolic map for mapset HCAZM, map HCAZM1 - the HCAZ main   *
+      *    menu screen.  Generated by the BMS map compiler from        *
+      *    cics-health/base/src/BMS/HCAZM.bms; OPTN carries the one-   *
+      *    digit menu choice, MSG carries a validation message back   *
+      *    to the operator when HCAZ re-displays the menu.             *
+      *----------------------------------------------------------------*
+       01  HCAZM1I.
+           03 FILLER                  PIC X(12).
+           03 OPTNL                   COMP PIC S9(4).
+           03 OPTNF                   PIC X.
+           03 FILLER REDEFINES OPTNF.
+              05 OPTNA                PIC X.
+           03 OPTNI                   PIC 9(01).
+           03 MSGL                    COMP PIC S9(4).
+           03 MSGF                    PIC X.
+           03 FILLER REDEFINES MSGF.
+              05 MSGA                 PIC X.
+           03 MSGI                    PIC X(70).
+
+       01  HCAZM1O REDEFINES HCAZM1I.
+           03 FILLER                  PIC X(12).
+           03 FILLER                  PIC X(03).
+           03 OPTNO                   PIC 9(01).
+           03 FILLER                  PIC X(03).
+           03 MSGO                    PIC X(70).
