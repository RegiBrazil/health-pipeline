@@ -0,0 +1,104 @@
+      *----------------------------------------------------------------*
+      *    HCCMAREA                                                    *
+      *    Common DFHCOMMAREA layout shared by every HCxxxxxx          *
+      *    transaction.  CA-REQUEST-ID tells a multi-purpose program   *
+      *    (or the HCAZ front end) which flavour of request this is;   *
+      *    CA-REQUEST-SPECIFIC is then REDEFINES'd into the layout     *
+      *    that applies to that request.                               *
+      *----------------------------------------------------------------*
+      * Catalogued CA-REQUEST-ID values -                               *
+      *    APATNT  Add Patient               (HCAPDB01)                *
+      *    IPATNT  Inquire Patient - exact    (HCIPDB01)                *
+      *    SPATNT  Search Patient - LASTNAME  (HCIPDB01)                *
+      *    UPATNT  Update Patient             (HCUPDB01)                *
+      *    DPATNT  Deactivate Patient         (HCDADB01)                *
+      *    LOGINP  Patient Portal Login       (HCLGDB01)                *
+      *    AMEDIC  Add Medication             (HCMADB02)                *
+      *    AVISIT  Add Visit                  (HCAVDB01)                *
+      *    MTHRSH  Maintain Thresholds        (HCTHDB01)                *
+      *    AMEDTN  Add Meditation/Relief Log  (HCMEDB01)                *
+      *----------------------------------------------------------------*
+       03 CA-REQUEST-ID PIC X(6).
+          88 CA-REQ-ADD-PATIENT        VALUE 'APATNT'.
+          88 CA-REQ-INQ-PATIENT        VALUE 'IPATNT'.
+          88 CA-REQ-SEARCH-PATIENT     VALUE 'SPATNT'.
+          88 CA-REQ-UPDATE-PATIENT     VALUE 'UPATNT'.
+          88 CA-REQ-DEACTIVATE-PATIENT VALUE 'DPATNT'.
+          88 CA-REQ-LOGIN              VALUE 'LOGINP'.
+          88 CA-REQ-ADD-MEDICATION     VALUE 'AMEDIC'.
+          88 CA-REQ-ADD-VISIT          VALUE 'AVISIT'.
+          88 CA-REQ-MAINT-THRESHOLD    VALUE 'MTHRSH'.
+          88 CA-REQ-ADD-MEDITATION     VALUE 'AMEDTN'.
+       03 CA-RETURN-CODE PIC 9(2).
+      *----------------------------------------------------------------*
+      * See HCERRSWS for the full catalogue of CA-RETURN-CODE values.  *
+      * The most common, used across nearly every transaction:         *
+      *    00  Success                                                 *
+      *    01  Not found                                                *
+      *    90  SQL error - see task's CSMT message                     *
+      *    98  Commarea too short for the request type                 *
+      *----------------------------------------------------------------*
+       03 CA-PATIENT-ID PIC 9(10).
+       03 CA-REQUEST-SPECIFIC PIC X(32482).
+       03 CA-PATIENT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+          05 CA-INS-CARD-NUM PIC X(10).
+          05 CA-FIRST-NAME PIC X(10).
+          05 CA-LAST-NAME PIC X(20).
+          05 CA-DOB PIC X(10).
+          05 CA-ADDRESS PIC X(20).
+          05 CA-CITY PIC X(20).
+          05 CA-POSTCODE PIC X(10).
+          05 CA-PHONE-MOBILE PIC X(20).
+          05 CA-EMAIL-ADDRESS PIC X(50).
+          05 CA-USERID PIC X(10).
+          05 CA-ADDITIONAL-DATA PIC X(32302).
+       03 CA-PATIENT-USER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+          05 CA-USERNAME PIC X(10).
+          05 CA-USERPASSWORD PIC X(14).
+          05 CA-ADDITIONAL-DATA PIC X(32458).
+       03 CA-MEDICATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+          05 CA-DRUG-NAME PIC X(50).
+          05 CA-STRENGTH PIC X(20).
+          05 CA-AMOUNT PIC 9(03).
+          05 CA-ROUTE PIC X(20).
+          05 CA-FREQUENCY PIC X(20).
+          05 CA-IDENTIFIER PIC X(20).
+          05 CA-BIOMED-TYPE PIC X(2).
+          05 CA-START-DATE PIC X(10).
+          05 CA-END-DATE PIC X(10).
+          05 CA-PRESCRIPTION-ID PIC 9(10).
+          05 CA-ADDITIONAL-DATA PIC X(32317).
+       03 CA-MEDITATION-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+          05 CA-MEDITATION-NAME PIC X(50).
+          05 CA-MEDITATION-TYPE PIC X(20).
+          05 CA-RELIEF PIC X(20).
+          05 CA-POSTURE PIC X(20).
+          05 CA-HOW-OFTEN PIC X(20).
+          05 CA-ADDITIONAL-DATA PIC X(32352).
+       03 CA-THRESHOLD-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+          05 CA-HR-THRESHOLD PIC X(10).
+          05 CA-BP-THRESHOLD PIC X(10).
+          05 CA-MS-THRESHOLD PIC X(10).
+          05 CA-ADDITIONAL-DATA PIC X(32452).
+       03 CA-VISIT-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+          05 CA-VISIT-DATE PIC X(10).
+          05 CA-VISIT-TIME PIC X(10).
+          05 CA-HEART-RATE PIC X(10).
+          05 CA-BLOOD-PRESSURE PIC X(10).
+          05 CA-MENTAL-STATE PIC X(10).
+          05 CA-ADDITIONAL-DATA PIC X(32432).
+      *----------------------------------------------------------------*
+      * CA-SEARCH-REQUEST - cursor based LASTNAME search.  Caller      *
+      * fills in CA-SEARCH-LASTNAME (a partial or full last name,      *
+      * matched with a trailing wildcard) and HCIPDB01 fills in        *
+      * CA-SEARCH-RESULT-COUNT and that many CA-SEARCH-RESULT rows.    *
+      *----------------------------------------------------------------*
+       03 CA-SEARCH-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+          05 CA-SEARCH-LASTNAME PIC X(20).
+          05 CA-SEARCH-RESULT-COUNT PIC 9(02).
+          05 CA-SEARCH-RESULT OCCURS 10 TIMES.
+             07 CA-SEARCH-PATIENT-ID PIC 9(10).
+             07 CA-SEARCH-FIRSTNAME PIC X(10).
+             07 CA-SEARCH-LASTNAME-OUT PIC X(20).
+             07 CA-SEARCH-DOB PIC X(10).
+          05 FILLER PIC X(31960).
