@@ -0,0 +1,16 @@
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+      *================================================================*
+      * Build a diagnostic line from this task's context and the      *
+      * SQLCODE/EM- fields the caller set, and write it to the CICS    *
+      * message transient data queue for support to review.           *
+      *================================================================*
+           MOVE WS-TRANSID          TO EM-TRANSID
+           MOVE WS-TASKNUM          TO EM-TASKNUM
+           MOVE SQLCODE             TO EM-SQLCODE
+           EXEC CICS WRITEQ TD
+                QUEUE('CSMT')
+                FROM(EM-ERROR-MESSAGE)
+                LENGTH(LENGTH OF EM-ERROR-MESSAGE)
+           END-EXEC.
+           EXIT.
