@@ -0,0 +1,42 @@
+      *----------------------------------------------------------------*
+      *    HCERRSWS                                                    *
+      *    Common error-handling working storage, included by every    *
+      *    HCxxxxxx online transaction.  Paired with the               *
+      *    WRITE-ERROR-MESSAGE paragraph in HCERRSPD.                  *
+      *----------------------------------------------------------------*
+       01  EM-ERROR-MESSAGE.
+           03 EM-TRANSID              PIC X(4)  VALUE SPACES.
+           03 FILLER                  PIC X(1)  VALUE SPACE.
+           03 EM-TASKNUM              PIC 9(7)  VALUE ZEROS.
+           03 FILLER                  PIC X(1)  VALUE SPACE.
+           03 EM-SQLCODE              PIC -9(8) VALUE ZEROS.
+           03 FILLER                  PIC X(1)  VALUE SPACE.
+           03 EM-SQLREQ               PIC X(20) VALUE SPACES.
+           03 FILLER                  PIC X(1)  VALUE SPACE.
+           03 EM-PATNUM               PIC 9(10) VALUE ZEROS.
+           03 FILLER                  PIC X(1)  VALUE SPACE.
+           03 EM-VARIABLE             PIC X(40) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Catalogued CA-RETURN-CODE values.  Every transaction MOVEs     *
+      * one of these named constants to CA-RETURN-CODE rather than a   *
+      * bare literal, so a '90' in a log is never the only clue a      *
+      * support analyst has to go on.                                  *
+      *----------------------------------------------------------------*
+       01  WS-RETURN-CODES.
+           03 RC-SUCCESS              PIC X(02) VALUE '00'.
+           03 RC-NOT-FOUND            PIC X(02) VALUE '01'.
+           03 RC-INACTIVE             PIC X(02) VALUE '02'.
+           03 RC-DUPLICATE            PIC X(02) VALUE '03'.
+           03 RC-INVALID-DOB          PIC X(02) VALUE '04'.
+           03 RC-AUTH-FAILED          PIC X(02) VALUE '05'.
+           03 RC-THRESHOLD-BREACH     PIC X(02) VALUE '06'.
+           03 RC-INVALID-REQUEST-ID   PIC X(02) VALUE '07'.
+      * The primary add/insert this request was for already committed
+      * successfully; a follow-on step (audit row, threshold check,
+      * event publish) is what failed - the caller should not treat
+      * this as a failed add.
+           03 RC-SUCCESS-FOLLOWUP-FAIL PIC X(02) VALUE '08'.
+           03 RC-RESOURCE-UNAVAIL     PIC X(02) VALUE '89'.
+           03 RC-SQL-ERROR            PIC X(02) VALUE '90'.
+           03 RC-CA-TOO-SHORT         PIC X(02) VALUE '98'.
