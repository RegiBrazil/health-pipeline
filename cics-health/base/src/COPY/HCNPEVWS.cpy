@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------*
+      *    HCNPEVWS                                                    *
+      *    New-patient event record written to the HCNP transient     *
+      *    data queue whenever HCAPDB01 commits a new PATIENT row, so  *
+      *    the external EHR/referral system can pick up same-day       *
+      *    registrations instead of waiting on the next batch cycle.   *
+      *----------------------------------------------------------------*
+       01  EP-NEW-PATIENT-EVENT.
+           03 EP-EVENT-TYPE           PIC X(06) VALUE 'NEWPAT'.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-PATIENT-ID           PIC 9(10) VALUE ZEROS.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-FIRST-NAME           PIC X(10) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-LAST-NAME            PIC X(20) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-DOB                  PIC X(10) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-INS-CARD-NUM         PIC X(10) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-ADDRESS              PIC X(20) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-CITY                 PIC X(20) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-POSTCODE             PIC X(10) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-PHONE-MOBILE         PIC X(20) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-EMAIL-ADDRESS        PIC X(50) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-USERID               PIC X(10) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 EP-EVENT-TIMESTAMP      PIC X(26) VALUE SPACES.
