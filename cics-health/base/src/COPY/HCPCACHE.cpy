@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *    HCPCACHE                                                    *
+      *    Record layout for the PATCACHE VSAM KSDS, keyed on          *
+      *    PATIENTID - a same-shift lookup cache for HCIPDB01's        *
+      *    GET-PATIENT-INFO, rebuilt nightly from the PATIENT table by  *
+      *    HCPCRB01.                                                   *
+      *----------------------------------------------------------------*
+       01  PATIENT-CACHE-RECORD.
+           03 PC-PATIENT-ID           PIC 9(10).
+           03 PC-FIRST-NAME           PIC X(10).
+           03 PC-LAST-NAME            PIC X(20).
+           03 PC-DOB                  PIC X(10).
+           03 PC-INS-CARD-NUM         PIC X(10).
+           03 PC-ADDRESS              PIC X(20).
+           03 PC-CITY                 PIC X(20).
+           03 PC-POSTCODE             PIC X(10).
+           03 PC-PHONE-MOBILE         PIC X(20).
+           03 PC-EMAIL-ADDRESS        PIC X(50).
+           03 PC-USERID               PIC X(10).
+           03 PC-STATUS               PIC X(01).
