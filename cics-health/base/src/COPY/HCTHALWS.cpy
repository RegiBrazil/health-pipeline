@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      *    HCTHALWS                                                    *
+      *    Threshold-breach alert record written to the HCAL           *
+      *    transient data queue whenever a visit's vitals (heart rate, *
+      *    blood pressure, mental state) breach that patient's         *
+      *    configured THRESHOLD row, so a nurse reviewing HCAL finds   *
+      *    out the same shift instead of whoever reads the chart next. *
+      *----------------------------------------------------------------*
+       01  TA-THRESHOLD-ALERT.
+           03 TA-EVENT-TYPE           PIC X(06) VALUE 'THRBRC'.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 TA-PATIENT-ID           PIC 9(10) VALUE ZEROS.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 TA-VISIT-ID             PIC 9(10) VALUE ZEROS.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 TA-BREACH-TYPE          PIC X(06) VALUE SPACES.
+              88 TA-BREACH-HEART-RATE          VALUE 'HRATE '.
+              88 TA-BREACH-BLOOD-PRESSURE      VALUE 'BPRESS'.
+              88 TA-BREACH-MENTAL-STATE        VALUE 'MSTATE'.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 TA-READING-VALUE        PIC X(10) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 TA-THRESHOLD-VALUE      PIC X(10) VALUE SPACES.
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 TA-EVENT-TIMESTAMP      PIC X(26) VALUE SPACES.
