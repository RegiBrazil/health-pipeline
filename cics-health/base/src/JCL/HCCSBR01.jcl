@@ -0,0 +1,24 @@
+//HCCSBR01 JOB (ACCTNO),'CLINICAL SUMMARY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PATIENT CLINICAL SUMMARY - ONE CARD PER PATIENT OR DATE RANGE *
+//* REQUESTED.  CTLIN IS MAINTAINED BY WHOEVER IS REQUESTING THE  *
+//* SUMMARIES FOR THIS RUN, NOT ROTATED FROM A PRIOR RUN.         *
+//*                                                                *
+//* CHKIN/CHKOUT ARE THE CHECKPOINT/RESTART LOG.  ON A NORMAL RUN  *
+//* CHKIN IS DUMMY AND CHKOUT CATALOGS A FRESH LOG OF THIS RUN'S   *
+//* PROGRESS.  TO RESTART A RUN THAT ABENDED PARTWAY THROUGH,      *
+//* RESUBMIT WITH CHKIN OVERRIDDEN TO THE ABORTED RUN'S CHKOUT     *
+//* DATASET (AND CHKOUT GIVEN A NEW GENERATION NAME).              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HCCSBR01
+//STEPLIB  DD   DSN=HC.PROD.LOADLIB,DISP=SHR
+//CTLIN    DD   DSN=HC.PROD.HCCSBR01.CTLCARD,DISP=SHR
+//CHKIN    DD   DUMMY
+//CHKOUT   DD   DSN=HC.PROD.HCCSBR01.CHKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
