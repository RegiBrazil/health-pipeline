@@ -0,0 +1,24 @@
+//HCPCRB01 JOB (ACCTNO),'PATIENT CACHE REBUILD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY REBUILD OF THE PATCACHE VSAM KSDS FROM THE DB2        *
+//* PATIENT TABLE.  PATCACHE MUST BE FRESHLY DEFINED (EMPTY)      *
+//* BEFORE THIS STEP RUNS, SINCE THE LOAD IS A FULL REPLACE, NOT  *
+//* AN INCREMENTAL UPDATE.                                       *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE HC.PROD.HCIPDB01.PATCACHE CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(HC.PROD.HCIPDB01.PATCACHE) -
+         INDEXED                                  -
+         KEYS(10 0)                               -
+         RECORDSIZE(191 191)                      -
+         TRACKS(10 10))
+/*
+//STEP010  EXEC PGM=HCPCRB01,COND=(0,NE,STEP005)
+//STEPLIB  DD   DSN=HC.PROD.LOADLIB,DISP=SHR
+//PATCACHE DD   DSN=HC.PROD.HCIPDB01.PATCACHE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
