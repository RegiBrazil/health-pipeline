@@ -0,0 +1,38 @@
+//HCPRBR01 JOB (ACCTNO),'PATIENT ROSTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY PATIENT ROSTER REPORT - NEW REGISTRATIONS SINCE THE   *
+//* LAST RUN, BROKEN OUT BY TERMINAL.  CTLIN/CTLOUT CARRY THE     *
+//* CUT-OFF TIMESTAMP FORWARD FROM ONE RUN TO THE NEXT.           *
+//*                                                                *
+//* CHKIN/CHKOUT ARE THE CHECKPOINT/RESTART LOG.  ON A NORMAL      *
+//* NIGHTLY RUN CHKIN IS DUMMY (NOTHING TO RESUME FROM) AND CHKOUT *
+//* CATALOGS A FRESH LOG OF TONIGHT'S PROGRESS.  TO RESTART A RUN  *
+//* THAT ABENDED PARTWAY THROUGH, RESUBMIT WITH CHKIN OVERRIDDEN   *
+//* TO THE ABORTED RUN'S CHKOUT DATASET (AND CHKOUT GIVEN A NEW    *
+//* GENERATION NAME FOR THIS ATTEMPT).                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HCPRBR01
+//STEPLIB  DD   DSN=HC.PROD.LOADLIB,DISP=SHR
+//CTLIN    DD   DSN=HC.PROD.HCPRBR01.CTLCARD,DISP=SHR
+//CTLOUT   DD   DSN=HC.PROD.HCPRBR01.CTLCARD.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKIN    DD   DUMMY
+//CHKOUT   DD   DSN=HC.PROD.HCPRBR01.CHKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* FOLLOW-ON STEP - ROTATE TONIGHT'S NEW CUT-OFF IN AS TOMORROW  *
+//* NIGHT'S STARTING POINT.                                      *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=HC.PROD.HCPRBR01.CTLCARD.NEW,DISP=SHR
+//SYSUT2   DD   DSN=HC.PROD.HCPRBR01.CTLCARD,DISP=OLD
